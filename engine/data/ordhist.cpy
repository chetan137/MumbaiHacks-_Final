@@ -0,0 +1,33 @@
+      *****************************************************************
+      * ORDER HISTORY (ARCHIVE) RECORD COPYBOOK                      *
+      * DESCRIPTION: HOLDS ORDERS PURGED FROM THE ACTIVE ORDER-MASTER*
+      *              FILE ONCE CANCELLED OR DELIVERED AND PAST THE   *
+      *              RETENTION AGE. LAYOUT MIRRORS ORDER-RECORD WITH *
+      *              AN ARCHIVE HEADER PREFIXED SO OLD ORDERS REMAIN *
+      *              QUERYABLE WITHOUT RELOADING THE ACTIVE FILE.    *
+      * AUTHOR: RGM                                                  *
+      * DATE: 2024-03-04                                             *
+      *****************************************************************
+
+       01  ORDER-HISTORY-RECORD.
+           05  OHIST-ARCHIVE-DATE         PIC 9(8).
+           05  OHIST-ARCHIVE-REASON       PIC X(1).
+               88  OHIST-REASON-CANCELLED VALUE 'C'.
+               88  OHIST-REASON-AGED-OUT  VALUE 'A'.
+           05  OHIST-ORDER-ID             PIC 9(10).
+           05  OHIST-CUST-ID              PIC 9(8).
+           05  OHIST-ORDER-DATE           PIC 9(8).
+           05  OHIST-SHIP-DATE            PIC 9(8).
+           05  OHIST-STATUS               PIC X(2).
+           05  OHIST-TOTAL                PIC S9(7)V99 COMP-3.
+           05  OHIST-TAX                  PIC S9(5)V99 COMP-3.
+           05  OHIST-SHIPPING             PIC S9(5)V99 COMP-3.
+           05  OHIST-ITEM-COUNT           PIC 9(3) COMP-3.
+           05  OHIST-OVERFLOW-SW          PIC X(1).
+               88  OHIST-HAD-OVERFLOW     VALUE 'Y'.
+           05  OHIST-ITEMS OCCURS 50 TIMES.
+               10  OHIST-ITEM-ID          PIC 9(8).
+               10  OHIST-ITEM-QTY         PIC 9(3).
+               10  OHIST-ITEM-PRICE       PIC S9(5)V99 COMP-3.
+               10  OHIST-ITEM-DISCOUNT    PIC S9(3)V99 COMP-3.
+           05  FILLER                     PIC X(15).
