@@ -0,0 +1,22 @@
+      *****************************************************************
+      * ORDER PURGE CHECKPOINT RECORD COPYBOOK                       *
+      * DESCRIPTION: RESTART CHECKPOINT FOR THE ORDER ARCHIVE/PURGE  *
+      *              JOB (ORDPURGE). ONE RECORD PER JOB NAME. WRITTEN*
+      *              EVERY CKPT-INTERVAL RECORDS SO A RUN THAT ABENDS*
+      *              OR IS CANCELLED MID-SCAN CAN RESUME FROM THE    *
+      *              LAST ORDER-ID PROCESSED INSTEAD OF RESTARTING   *
+      *              THE PURGE FROM THE TOP OF THE ORDER FILE.       *
+      * AUTHOR: RGM                                                  *
+      * DATE: 2024-03-04                                             *
+      *****************************************************************
+
+       01  PURGE-CHECKPOINT-RECORD.
+           05  CKPT-JOB-NAME              PIC X(8).
+           05  CKPT-LAST-ORDER-ID         PIC 9(10).
+           05  CKPT-RUN-DATE              PIC 9(8).
+           05  CKPT-RECS-READ             PIC 9(9) COMP-3.
+           05  CKPT-RECS-ARCHIVED         PIC 9(9) COMP-3.
+           05  CKPT-STATUS                PIC X(1).
+               88  CKPT-IN-PROGRESS       VALUE 'I'.
+               88  CKPT-COMPLETE          VALUE 'C'.
+           05  FILLER                     PIC X(20).
