@@ -0,0 +1,25 @@
+      *****************************************************************
+      * ORDER DETAIL (OVERFLOW) RECORD COPYBOOK                      *
+      * DESCRIPTION: CONTINUATION ITEMS FOR ORDERS WHOSE LINE COUNT  *
+      *              EXCEEDS THE 50-OCCURRENCE ORDER-ITEMS TABLE ON  *
+      *              ORDER-RECORD. ONE ORDER-DETAIL-RECORD CARRIES A *
+      *              BLOCK OF UP TO 50 ADDITIONAL LINES; A LARGE     *
+      *              ORDER MAY HAVE SEVERAL BLOCKS CHAINED BY        *
+      *              ODTL-SEQ-NO (2, 3, 4, ...) UNDER THE SAME       *
+      *              ODTL-ORDER-ID. BLOCK 1 IS RESERVED FOR THE      *
+      *              ITEMS ALREADY CARRIED IN ORDER-RECORD ITSELF.   *
+      * AUTHOR: RGM                                                  *
+      * DATE: 2024-01-22                                             *
+      *****************************************************************
+
+       01  ORDER-DETAIL-RECORD.
+           05  ODTL-KEY.
+               10  ODTL-ORDER-ID          PIC 9(10).
+               10  ODTL-SEQ-NO            PIC 9(4).
+           05  ODTL-ITEM-COUNT            PIC 9(3) COMP-3.
+           05  ODTL-ITEMS OCCURS 50 TIMES.
+               10  ODTL-ITEM-ID           PIC 9(8).
+               10  ODTL-ITEM-QTY          PIC 9(3).
+               10  ODTL-ITEM-PRICE        PIC S9(5)V99 COMP-3.
+               10  ODTL-ITEM-DISCOUNT     PIC S9(3)V99 COMP-3.
+           05  FILLER                     PIC X(10).
