@@ -0,0 +1,29 @@
+      *****************************************************************
+      * ORDER HISTORY DETAIL (OVERFLOW) RECORD COPYBOOK              *
+      * DESCRIPTION: CONTINUATION ITEMS FOR ARCHIVED ORDERS WHOSE    *
+      *              LINE COUNT EXCEEDED THE 50-OCCURRENCE           *
+      *              OHIST-ITEMS TABLE ON ORDER-HISTORY-RECORD.      *
+      *              MIRRORS THE ACTIVE-SIDE ORDDTL LAYOUT SO AN     *
+      *              ARCHIVED ORDER'S OVERFLOW LINES REMAIN ON FILE  *
+      *              INSTEAD OF BEING LOST WHEN THE ORDER-DETAIL     *
+      *              BLOCKS ARE DELETED FROM THE ACTIVE MASTER. ONE  *
+      *              ORDER-HISTORY-DETAIL-RECORD CARRIES A BLOCK OF  *
+      *              UP TO 50 ADDITIONAL LINES; A LARGE ARCHIVED     *
+      *              ORDER MAY HAVE SEVERAL BLOCKS CHAINED BY        *
+      *              OHDTL-SEQ-NO (2, 3, 4, ...) UNDER THE SAME      *
+      *              OHDTL-ORDER-ID, JUST AS ON ORDDTL.               *
+      * AUTHOR: RGM                                                  *
+      * DATE: 2024-05-06                                             *
+      *****************************************************************
+
+       01  ORDER-HISTORY-DETAIL-RECORD.
+           05  OHDTL-KEY.
+               10  OHDTL-ORDER-ID         PIC 9(10).
+               10  OHDTL-SEQ-NO           PIC 9(4).
+           05  OHDTL-ITEM-COUNT           PIC 9(3) COMP-3.
+           05  OHDTL-ITEMS OCCURS 50 TIMES.
+               10  OHDTL-ITEM-ID          PIC 9(8).
+               10  OHDTL-ITEM-QTY         PIC 9(3).
+               10  OHDTL-ITEM-PRICE       PIC S9(5)V99 COMP-3.
+               10  OHDTL-ITEM-DISCOUNT    PIC S9(3)V99 COMP-3.
+           05  FILLER                     PIC X(10).
