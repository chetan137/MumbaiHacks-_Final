@@ -0,0 +1,81 @@
+      *****************************************************************
+      * NIGHTLY EXTRACT INTERFACE RECORD COPYBOOK                    *
+      * DESCRIPTION: FIXED-WIDTH, 150-BYTE INTERFACE RECORD FOR THE  *
+      *              ANALYTICS/ERP EXTRACT FEED (NIGHTEXT). EVERY    *
+      *              RECORD CARRIES A 2-BYTE EXT-REC-TYPE SO THE     *
+      *              RECEIVING SYSTEM CAN REDEFINE THE REMAINING 148 *
+      *              BYTES ACCORDING TO RECORD TYPE:                 *
+      *                'OH' - ORDER HEADER  (ONE PER ORDER-RECORD)   *
+      *                'OI' - ORDER ITEM    (ONE PER LINE ITEM,      *
+      *                       INCLUDING OVERFLOW LINES BEYOND 50)    *
+      *                'PR' - PRODUCT       (ONE PER PRODUCT-RECORD) *
+      *                'TR' - TRAILER       (ONE PER FILE, LAST REC) *
+      *              ALL SIGNED NUMERIC FIELDS ARE UNPACKED, TRAILING*
+      *              SIGN, SO THE FEED IS READABLE BY NON-COBOL      *
+      *              CONSUMERS WITHOUT COMP-3 DECODING.              *
+      * AUTHOR: RGM                                                  *
+      * DATE: 2024-03-11                                             *
+      *****************************************************************
+
+       01  EXTRACT-RECORD.
+           05  EXT-REC-TYPE           PIC X(2).
+               88  EXT-TYPE-ORDER-HDR  VALUE 'OH'.
+               88  EXT-TYPE-ORDER-ITEM VALUE 'OI'.
+               88  EXT-TYPE-PRODUCT    VALUE 'PR'.
+               88  EXT-TYPE-TRAILER    VALUE 'TR'.
+           05  EXT-DATA               PIC X(148).
+
+       01  EXT-ORDER-HDR REDEFINES EXTRACT-RECORD.
+           05  EXT-OH-REC-TYPE        PIC X(2).
+           05  EXT-OH-ORDER-ID        PIC 9(10).
+           05  EXT-OH-CUST-ID         PIC 9(8).
+           05  EXT-OH-ORDER-DATE      PIC 9(8).
+           05  EXT-OH-SHIP-DATE       PIC 9(8).
+           05  EXT-OH-STATUS          PIC X(2).
+           05  EXT-OH-TOTAL           PIC S9(7)V99
+                                       SIGN TRAILING SEPARATE.
+           05  EXT-OH-TAX             PIC S9(5)V99
+                                       SIGN TRAILING SEPARATE.
+           05  EXT-OH-SHIPPING        PIC S9(5)V99
+                                       SIGN TRAILING SEPARATE.
+           05  EXT-OH-ITEM-COUNT      PIC 9(3).
+           05  FILLER                 PIC X(83).
+
+       01  EXT-ORDER-ITEM REDEFINES EXTRACT-RECORD.
+           05  EXT-OI-REC-TYPE        PIC X(2).
+           05  EXT-OI-ORDER-ID        PIC 9(10).
+           05  EXT-OI-LINE-NO         PIC 9(4).
+           05  EXT-OI-ITEM-ID         PIC 9(8).
+           05  EXT-OI-QTY             PIC 9(3).
+           05  EXT-OI-PRICE           PIC S9(5)V99
+                                       SIGN TRAILING SEPARATE.
+           05  EXT-OI-DISCOUNT        PIC S9(3)V99
+                                       SIGN TRAILING SEPARATE.
+           05  FILLER                 PIC X(109).
+
+       01  EXT-PRODUCT REDEFINES EXTRACT-RECORD.
+           05  EXT-PR-REC-TYPE        PIC X(2).
+           05  EXT-PR-PROD-ID         PIC 9(8).
+           05  EXT-PR-NAME            PIC X(60).
+           05  EXT-PR-CATEGORY        PIC X(20).
+           05  EXT-PR-PRICE           PIC S9(5)V99
+                                       SIGN TRAILING SEPARATE.
+           05  EXT-PR-QTY-ON-HAND     PIC S9(6)
+                                       SIGN TRAILING SEPARATE.
+           05  EXT-PR-REORDER-LEVEL   PIC S9(4)
+                                       SIGN TRAILING SEPARATE.
+           05  EXT-PR-SUPPLIER-ID     PIC 9(6).
+           05  EXT-PR-STATUS          PIC X(1).
+           05  FILLER                 PIC X(33).
+
+       01  EXT-TRAILER REDEFINES EXTRACT-RECORD.
+           05  EXT-TR-REC-TYPE        PIC X(2).
+           05  EXT-TR-ORDER-HDR-COUNT PIC 9(9).
+           05  EXT-TR-ORDER-ITEM-CNT  PIC 9(9).
+           05  EXT-TR-PRODUCT-COUNT   PIC 9(9).
+           05  EXT-TR-TOTAL-REC-COUNT PIC 9(9).
+           05  EXT-TR-CTL-TOT-AMT     PIC S9(9)V99
+                                       SIGN TRAILING SEPARATE.
+           05  EXT-TR-CTL-TOT-QTY     PIC S9(9)
+                                       SIGN TRAILING SEPARATE.
+           05  FILLER                 PIC X(90).
