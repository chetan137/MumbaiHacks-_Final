@@ -3,6 +3,11 @@
       * DESCRIPTION: COBOL COPYBOOK FOR CUSTOMER DATA PROCESSING     *
       * AUTHOR: LEGACY SYSTEMS TEAM                                  *
       * DATE: 1995-03-15                                             *
+      *****************************************************************
+      * MODIFICATION HISTORY                                         *
+      * 2024-01-08 RGM  ADD CUST-RESALE-EXEMPT FOR ORDER TAX RULES   *
+      * 2024-01-22 RGM  CARVE ORDER OVERFLOW/EXEMPT FLAGS FROM       *
+      *                 ORDER-RECORD FILLER                          *
       *****************************************************************
 
        01  CUSTOMER-RECORD.
@@ -27,7 +32,10 @@
                88  INDIVIDUAL         VALUE 'IND'.
                88  BUSINESS           VALUE 'BUS'.
                88  GOVERNMENT         VALUE 'GOV'.
-           05  FILLER                 PIC X(10).
+           05  CUST-RESALE-EXEMPT     PIC X(1).
+               88  CUST-RESALE-CERT-ON-FILE VALUE 'Y'.
+               88  CUST-RESALE-NO-CERT       VALUE 'N'.
+           05  FILLER                 PIC X(9).
 
       *****************************************************************
       * ORDER RECORD COPYBOOK                                        *
@@ -51,7 +59,14 @@
                10  ITEM-QTY           PIC 9(3).
                10  ITEM-PRICE         PIC S9(5)V99 COMP-3.
                10  ITEM-DISCOUNT      PIC S9(3)V99 COMP-3.
-           05  FILLER                 PIC X(20).
+           05  ORDER-ITEM-COUNT       PIC 9(3) COMP-3.
+           05  ORDER-OVERFLOW-SW      PIC X(1).
+               88  ORDER-HAS-OVERFLOW VALUE 'Y'.
+               88  ORDER-NO-OVERFLOW  VALUE 'N'.
+           05  ORDER-TAX-EXEMPT-SW    PIC X(1).
+               88  ORDER-TAX-IS-EXEMPT VALUE 'Y'.
+               88  ORDER-TAX-IS-TAXABLE VALUE 'N'.
+           05  FILLER                 PIC X(16).
 
       *****************************************************************
       * PRODUCT RECORD COPYBOOK                                      *
@@ -72,4 +87,4 @@
                88  PROD-DISCONTINUED  VALUE 'D'.
            05  PROD-CREATE-DATE       PIC 9(8).
            05  PROD-LAST-ORDER-DATE   PIC 9(8).
-           05  FILLER                 PIC X(15).
\ No newline at end of file
+           05  FILLER                 PIC X(15).
