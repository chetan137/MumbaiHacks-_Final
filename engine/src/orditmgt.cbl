@@ -0,0 +1,185 @@
+      ******************************************************************
+      * PROGRAM-ID: ORDITMGT                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORDITMGT.
+       AUTHOR.        R G MORALES.
+       INSTALLATION.  DATA PROCESSING DEPT.
+       DATE-WRITTEN.  2024-01-22.
+       DATE-COMPILED.
+      ******************************************************************
+      * DESCRIPTION.  SHARED ORDER LINE-ITEM ACCESSOR. HIDES THE       *
+      *    ORDER-ITEMS OCCURS 50 LIMIT FROM CALLING PROGRAMS BY        *
+      *    TRANSPARENTLY CHAINING INTO THE ORDER-DETAIL OVERFLOW FILE  *
+      *    (SEE ORDDTL COPYBOOK) FOR ORDERS FLAGGED ORDER-HAS-OVERFLOW.*
+      *    CALLERS DRIVE IT WITH THREE FUNCTION CODES:                 *
+      *       'INIT '  - START A PASS OVER ONE ORDER'S LINE ITEMS      *
+      *       'NEXT '  - RETURN THE NEXT LINE ITEM                     *
+      *       'CLOSE'  - RELEASE THE OVERFLOW FILE IF IT WAS OPENED    *
+      *    ANY PROGRAM THAT MUST WALK ALL OF AN ORDER'S LINE ITEMS     *
+      *    (SHIPMENT ALLOCATION, CROSS-FOOTING, THE NIGHTLY EXTRACT)   *
+      *    SHOULD CALL THIS RATHER THAN LOOPING OVER ORDER-ITEMS       *
+      *    DIRECTLY, SO OVERFLOW LINES ARE NEVER SILENTLY DROPPED.     *
+      ******************************************************************
+      * MODIFICATION HISTORY.                                          *
+      *    2024-01-22 RGM  INITIAL VERSION.                            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-DETAIL ASSIGN TO "ORDRDTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ODTL-KEY
+               FILE STATUS IS OIMG-DETAIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-DETAIL
+           LABEL RECORDS ARE STANDARD.
+           COPY 'orddtl.cpy'.
+
+       WORKING-STORAGE SECTION.
+       77  OIMG-CURRENT-INDEX     PIC 9(3)  COMP VALUE ZERO.
+       77  OIMG-CURRENT-BLOCK     PIC 9(4)  COMP VALUE ZERO.
+       77  OIMG-NEEDED-BLOCK      PIC 9(4)  COMP VALUE ZERO.
+       77  OIMG-OFFSET            PIC 9(3)  COMP VALUE ZERO.
+       77  OIMG-BLOCK-REMAINDER   PIC 9(3)  COMP VALUE ZERO.
+       77  OIMG-BLOCK-POSITION    PIC 9(3)  COMP VALUE ZERO.
+       77  OIMG-ITEM-COUNT-SV     PIC 9(3)  COMP VALUE ZERO.
+       77  OIMG-ORDER-ID-SV       PIC 9(10)      VALUE ZERO.
+       77  OIMG-DETAIL-OPEN-SW    PIC X(1)       VALUE 'N'.
+           88  OIMG-DETAIL-IS-OPEN       VALUE 'Y'.
+       77  OIMG-DETAIL-STATUS     PIC X(2)       VALUE '00'.
+
+       LINKAGE SECTION.
+       01  OIMG-FUNCTION          PIC X(5).
+       COPY 'sample.cpy'.
+       01  OIMG-ITEM-ID           PIC 9(8).
+       01  OIMG-ITEM-QTY          PIC 9(3).
+       01  OIMG-ITEM-PRICE        PIC S9(5)V99 COMP-3.
+       01  OIMG-ITEM-DISCOUNT     PIC S9(3)V99 COMP-3.
+       01  OIMG-LINE-NO           PIC 9(3).
+       01  OIMG-END-OF-ITEMS      PIC X(1).
+           88  OIMG-NO-MORE-ITEMS        VALUE 'Y'.
+       01  OIMG-RETURN-CODE       PIC X(1).
+           88  OIMG-RC-NORMAL             VALUE 'N'.
+           88  OIMG-RC-ERROR               VALUE 'E'.
+
+       PROCEDURE DIVISION USING OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 OIMG-ITEM-ID
+                                 OIMG-ITEM-QTY
+                                 OIMG-ITEM-PRICE
+                                 OIMG-ITEM-DISCOUNT
+                                 OIMG-LINE-NO
+                                 OIMG-END-OF-ITEMS
+                                 OIMG-RETURN-CODE.
+
+      ******************************************************************
+      * 0000-MAIN-CONTROL - DISPATCH ON THE CALLER'S FUNCTION CODE.    *
+      ******************************************************************
+       0000-MAIN-CONTROL.
+           MOVE 'N' TO OIMG-RETURN-CODE
+           EVALUATE OIMG-FUNCTION
+               WHEN 'INIT'
+                   PERFORM 1000-INIT THRU 1000-EXIT
+               WHEN 'NEXT'
+                   PERFORM 2000-NEXT-ITEM THRU 2000-EXIT
+               WHEN 'CLOSE'
+                   PERFORM 3000-CLOSE THRU 3000-EXIT
+               WHEN OTHER
+                   MOVE 'E' TO OIMG-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INIT - PREPARE TO WALK ONE ORDER'S LINE ITEMS.            *
+      ******************************************************************
+       1000-INIT.
+           MOVE ZERO TO OIMG-CURRENT-INDEX
+           MOVE ZERO TO OIMG-CURRENT-BLOCK
+           MOVE SPACE TO OIMG-END-OF-ITEMS
+           MOVE ORDER-ID TO OIMG-ORDER-ID-SV
+           IF ORDER-ITEM-COUNT = ZERO
+               MOVE 50 TO OIMG-ITEM-COUNT-SV
+           ELSE
+               MOVE ORDER-ITEM-COUNT TO OIMG-ITEM-COUNT-SV
+           END-IF
+           IF ORDER-HAS-OVERFLOW
+               OPEN INPUT ORDER-DETAIL
+               IF OIMG-DETAIL-STATUS NOT = '00'
+                   MOVE 'E' TO OIMG-RETURN-CODE
+               ELSE
+                   MOVE 'Y' TO OIMG-DETAIL-OPEN-SW
+               END-IF
+           ELSE
+               MOVE 'N' TO OIMG-DETAIL-OPEN-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-NEXT-ITEM - RETURN THE NEXT LINE ITEM, BASE TABLE FIRST,  *
+      *    THEN OVERFLOW BLOCKS. SETS OIMG-END-OF-ITEMS WHEN DONE.     *
+      ******************************************************************
+       2000-NEXT-ITEM.
+           ADD 1 TO OIMG-CURRENT-INDEX
+           IF OIMG-CURRENT-INDEX > OIMG-ITEM-COUNT-SV
+               MOVE 'Y' TO OIMG-END-OF-ITEMS
+               GO TO 2000-EXIT
+           END-IF
+           IF OIMG-CURRENT-INDEX NOT > 50
+               MOVE ITEM-ID (OIMG-CURRENT-INDEX) TO OIMG-ITEM-ID
+               MOVE ITEM-QTY (OIMG-CURRENT-INDEX) TO OIMG-ITEM-QTY
+               MOVE ITEM-PRICE (OIMG-CURRENT-INDEX)
+                   TO OIMG-ITEM-PRICE
+               MOVE ITEM-DISCOUNT (OIMG-CURRENT-INDEX)
+                   TO OIMG-ITEM-DISCOUNT
+           ELSE
+               PERFORM 2100-GET-OVERFLOW-ITEM THRU 2100-EXIT
+           END-IF
+           MOVE OIMG-CURRENT-INDEX TO OIMG-LINE-NO.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-GET-OVERFLOW-ITEM - LOCATE THE ORDER-DETAIL BLOCK FOR THE *
+      *    CURRENT INDEX AND MOVE THE ITEM OUT OF IT. BLOCKS ARE READ  *
+      *    ONLY WHEN THE INDEX CROSSES INTO A NEW ONE.                 *
+      ******************************************************************
+       2100-GET-OVERFLOW-ITEM.
+           SUBTRACT 51 FROM OIMG-CURRENT-INDEX GIVING OIMG-OFFSET
+           DIVIDE OIMG-OFFSET BY 50 GIVING OIMG-NEEDED-BLOCK
+               REMAINDER OIMG-BLOCK-REMAINDER
+           ADD 2 TO OIMG-NEEDED-BLOCK
+           ADD 1 TO OIMG-BLOCK-REMAINDER GIVING OIMG-BLOCK-POSITION
+           IF OIMG-NEEDED-BLOCK NOT = OIMG-CURRENT-BLOCK
+               MOVE OIMG-ORDER-ID-SV TO ODTL-ORDER-ID
+               MOVE OIMG-NEEDED-BLOCK TO ODTL-SEQ-NO
+               READ ORDER-DETAIL
+                   INVALID KEY
+                       MOVE 'E' TO OIMG-RETURN-CODE
+               END-READ
+               MOVE OIMG-NEEDED-BLOCK TO OIMG-CURRENT-BLOCK
+           END-IF
+           MOVE ODTL-ITEM-ID (OIMG-BLOCK-POSITION) TO OIMG-ITEM-ID
+           MOVE ODTL-ITEM-QTY (OIMG-BLOCK-POSITION) TO OIMG-ITEM-QTY
+           MOVE ODTL-ITEM-PRICE (OIMG-BLOCK-POSITION)
+               TO OIMG-ITEM-PRICE
+           MOVE ODTL-ITEM-DISCOUNT (OIMG-BLOCK-POSITION)
+               TO OIMG-ITEM-DISCOUNT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CLOSE - RELEASE THE OVERFLOW FILE IF THIS PASS OPENED IT. *
+      ******************************************************************
+       3000-CLOSE.
+           IF OIMG-DETAIL-IS-OPEN
+               CLOSE ORDER-DETAIL
+               MOVE 'N' TO OIMG-DETAIL-OPEN-SW
+           END-IF.
+       3000-EXIT.
+           EXIT.
