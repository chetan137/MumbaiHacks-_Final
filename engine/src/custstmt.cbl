@@ -0,0 +1,348 @@
+      ******************************************************************
+      * PROGRAM-ID: CUSTSTMT                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSTSTMT.
+       AUTHOR.        R G MORALES.
+       INSTALLATION.  DATA PROCESSING DEPT.
+       DATE-WRITTEN.  2024-02-12.
+       DATE-COMPILED.
+      ******************************************************************
+      * DESCRIPTION.  MONTHLY CUSTOMER STATEMENT AND AGING REPORT.     *
+      *    THE CUSTOMER MASTER CARRIES ONLY A RUNNING BALANCE, NOT     *
+      *    OPEN-ITEM DETAIL, SO THIS RUN REBUILDS THE OPEN ITEMS BY    *
+      *    SORTING ORDER-MASTER INTO CUST-ID SEQUENCE AND MATCHING IT  *
+      *    AGAINST CUSTOMER-MASTER (ALREADY IN CUST-ID SEQUENCE). EACH *
+      *    ORDER'S OWN TOTAL IS AGED OFF ITS OWN ORDER-DATE, USING THE *
+      *    STANDARD 30/360 DAY-COUNT CONVENTION (12 THIRTY-DAY MONTHS  *
+      *    PER YEAR) RATHER THAN CALENDAR DATE ARITHMETIC, AND ADDED   *
+      *    INTO THE CUSTOMER'S BUCKET FOR THAT AGE. BUCKETS ARE        *
+      *    CURRENT (0-30 DAYS), 30-DAY (31-60), 60-DAY (61-90), AND    *
+      *    90-DAY-PLUS (OVER 90). A CUSTOMER WHOSE ORDERS SUM TO ZERO  *
+      *    OR LESS, OR WHO IS NOT ACTIVE, IS SKIPPED. ORDER-MASTER IS  *
+      *    THE SYSTEM OF RECORD FOR WHAT IS STILL OPEN - ONCE ORDPURGE *
+      *    ARCHIVES AN ORDER OFF THAT FILE IT NO LONGER CONTRIBUTES TO *
+      *    THE AGING, EVEN THOUGH CUST-BALANCE ITSELF IS NEVER REDUCED *
+      *    (THE DATA MODEL HAS NO PAYMENT/CASH-RECEIPTS TRANSACTION).  *
+      ******************************************************************
+      * MODIFICATION HISTORY.                                          *
+      *    2024-02-12 RGM  INITIAL VERSION.                            *
+      *    2024-06-18 RGM  AGE EACH CUSTOMER'S OPEN ORDERS OFF THEIR   *
+      *                    OWN ORDER-DATE INSTEAD OF LUMPING THE WHOLE *
+      *                    BALANCE UNDER CUST-LAST-ORDER-DATE.         *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUSTOMER-MASTER-KEY
+               FILE STATUS IS CS-CUST-FS.
+
+           SELECT ORDER-MASTER ASSIGN TO "ORDRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDER-MASTER-KEY
+               FILE STATUS IS CS-ORDM-FS.
+
+           SELECT CS-SORT-WORK ASSIGN TO "SRTWORK1".
+
+           SELECT STATEMENT-REPORT ASSIGN TO "CUSTSTRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CS-RPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-MASTER-REC.
+           05  CUSTOMER-MASTER-KEY     PIC 9(8).
+           05  FILLER                  PIC X(232).
+
+       FD  ORDER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-MASTER-REC.
+           05  ORDER-MASTER-KEY        PIC 9(10).
+           05  FILLER                  PIC X(959).
+
+       SD  CS-SORT-WORK.
+       01  CS-SORT-REC.
+           05  CS-SW-CUST-ID           PIC 9(8).
+           05  CS-SW-ORDER-DATE        PIC 9(8).
+           05  CS-SW-ORDER-TOTAL       PIC S9(7)V99 COMP-3.
+
+       FD  STATEMENT-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  STATEMENT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY 'sample.cpy'.
+
+       01  CS-FILE-STATUSES.
+           05  CS-CUST-FS              PIC X(2) VALUE '00'.
+           05  CS-ORDM-FS              PIC X(2) VALUE '00'.
+           05  CS-RPT-FS               PIC X(2) VALUE '00'.
+
+       01  CS-SWITCHES.
+           05  CS-CUST-EOF-SW          PIC X(1) VALUE 'N'.
+               88  CS-CUST-EOF                  VALUE 'Y'.
+           05  CS-ORDM-EOF-SW          PIC X(1) VALUE 'N'.
+               88  CS-ORDM-EOF                  VALUE 'Y'.
+           05  CS-SORT-EOF-SW          PIC X(1) VALUE 'N'.
+               88  CS-SORT-EOF                  VALUE 'Y'.
+
+       01  CS-RUN-DATE.
+           05  CS-RUN-YY               PIC 9(4).
+           05  CS-RUN-MM               PIC 9(2).
+           05  CS-RUN-DD               PIC 9(2).
+
+       01  CS-ORDER-DATE-WORK.
+           05  CS-OD-YY                PIC 9(4).
+           05  CS-OD-MM                PIC 9(2).
+           05  CS-OD-DD                PIC 9(2).
+
+       01  CS-AGE-WORK.
+           05  CS-AGE-DAYS             PIC S9(7) COMP-3.
+           05  CS-AGE-YY-PART          PIC S9(7) COMP-3.
+           05  CS-AGE-MM-PART          PIC S9(7) COMP-3.
+           05  CS-AGE-DD-PART          PIC S9(7) COMP-3.
+
+       01  CS-CUST-ORDER-TOTAL         PIC S9(9)V99 COMP-3.
+
+       01  CS-BUCKET-AMOUNTS.
+           05  CS-BKT-CURRENT          PIC S9(7)V99 COMP-3.
+           05  CS-BKT-30-DAY           PIC S9(7)V99 COMP-3.
+           05  CS-BKT-60-DAY           PIC S9(7)V99 COMP-3.
+           05  CS-BKT-90-PLUS          PIC S9(7)V99 COMP-3.
+
+       01  CS-GRAND-TOTALS.
+           05  CS-GT-CURRENT           PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  CS-GT-30-DAY            PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  CS-GT-60-DAY            PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  CS-GT-90-PLUS           PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  CS-GT-CUSTOMER-COUNT    PIC 9(5) COMP-3 VALUE ZERO.
+
+       01  CS-HEADING-1.
+           05  FILLER                  PIC X(35) VALUE
+               'MONTHLY CUSTOMER STATEMENT / AGING'.
+       01  CS-HEADING-2.
+           05  FILLER                  PIC X(9)  VALUE 'CUST ID'.
+           05  FILLER                  PIC X(32) VALUE 'CUSTOMER NAME'.
+           05  FILLER                  PIC X(13) VALUE 'CURRENT'.
+           05  FILLER                  PIC X(13) VALUE '30-DAY'.
+           05  FILLER                  PIC X(13) VALUE '60-DAY'.
+           05  FILLER                  PIC X(13) VALUE '90-DAY+'.
+
+       01  CS-DETAIL-LINE.
+           05  CS-D-CUST-ID            PIC ZZZZZZZ9.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  CS-D-CUST-NAME          PIC X(32).
+           05  CS-D-CURRENT            PIC -ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  CS-D-30-DAY             PIC -ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  CS-D-60-DAY             PIC -ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  CS-D-90-PLUS            PIC -ZZZ,ZZ9.99.
+
+       01  CS-TOTAL-LINE.
+           05  FILLER                  PIC X(41) VALUE
+               'GRAND TOTALS:'.
+           05  CS-T-CURRENT            PIC -ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  CS-T-30-DAY             PIC -ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  CS-T-60-DAY             PIC -ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  CS-T-90-PLUS            PIC -ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAIN-CONTROL                                              *
+      ******************************************************************
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           SORT CS-SORT-WORK
+               ON ASCENDING KEY CS-SW-CUST-ID
+               INPUT PROCEDURE IS 1500-SELECT-ORDERS THRU 1500-EXIT
+               OUTPUT PROCEDURE IS 2000-PROCESS-CUSTOMERS THRU 2000-EXIT
+           PERFORM 8000-WRITE-GRAND-TOTALS THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE                                                *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN OUTPUT STATEMENT-REPORT
+           ACCEPT CS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE FROM CS-HEADING-1
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE FROM CS-HEADING-2
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1500-SELECT-ORDERS - SORT INPUT PROCEDURE. RELEASE ONE SORT    *
+      *    RECORD PER OPEN ORDER, CARRYING JUST WHAT AGING NEEDS.      *
+      ******************************************************************
+       1500-SELECT-ORDERS.
+           OPEN INPUT ORDER-MASTER
+           PERFORM 1600-READ-ORDER THRU 1600-EXIT
+           PERFORM 1700-RELEASE-ORDER THRU 1700-EXIT
+               UNTIL CS-ORDM-EOF
+           CLOSE ORDER-MASTER.
+       1500-EXIT.
+           EXIT.
+
+       1600-READ-ORDER.
+           READ ORDER-MASTER INTO ORDER-RECORD
+               AT END
+                   MOVE 'Y' TO CS-ORDM-EOF-SW
+           END-READ.
+       1600-EXIT.
+           EXIT.
+
+       1700-RELEASE-ORDER.
+           MOVE ORDER-CUST-ID TO CS-SW-CUST-ID
+           MOVE ORDER-DATE TO CS-SW-ORDER-DATE
+           MOVE ORDER-TOTAL TO CS-SW-ORDER-TOTAL
+           RELEASE CS-SORT-REC
+           PERFORM 1600-READ-ORDER THRU 1600-EXIT.
+       1700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CUSTOMERS - SORT OUTPUT PROCEDURE. MATCHES THE    *
+      *    CUST-ID-SEQUENCED SORTED ORDERS AGAINST CUSTOMER-MASTER     *
+      *    (ITSELF IN CUST-ID SEQUENCE) ONE CUSTOMER AT A TIME.        *
+      ******************************************************************
+       2000-PROCESS-CUSTOMERS.
+           PERFORM 2050-RETURN-SORT-REC THRU 2050-EXIT
+           PERFORM 2100-PROCESS-ONE-CUSTOMER THRU 2100-EXIT
+               UNTIL CS-CUST-EOF.
+       2000-EXIT.
+           EXIT.
+
+       2050-RETURN-SORT-REC.
+           RETURN CS-SORT-WORK INTO CS-SORT-REC
+               AT END
+                   MOVE 'Y' TO CS-SORT-EOF-SW
+           END-RETURN.
+       2050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-PROCESS-ONE-CUSTOMER - AGE AND PRINT ONE CUSTOMER'S OPEN  *
+      *    ORDERS, THEN ADVANCE TO THE NEXT CUSTOMER.                  *
+      ******************************************************************
+       2100-PROCESS-ONE-CUSTOMER.
+           MOVE ZERO TO CS-BKT-CURRENT CS-BKT-30-DAY
+                        CS-BKT-60-DAY CS-BKT-90-PLUS
+           MOVE ZERO TO CS-CUST-ORDER-TOTAL
+           PERFORM 2105-SKIP-ORPHAN-ORDERS THRU 2105-EXIT
+           PERFORM 2110-ACCUMULATE-ORDER THRU 2110-EXIT
+               UNTIL CS-SORT-EOF OR CS-SW-CUST-ID NOT = CUST-ID
+           IF CUST-ACTIVE AND CS-CUST-ORDER-TOTAL > ZERO
+               PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+           END-IF
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2105-SKIP-ORPHAN-ORDERS - DISCARD ANY SORTED ORDER WHOSE       *
+      *    CUST-ID FALLS BEFORE THE CUSTOMER NOW BEING PROCESSED (NO   *
+      *    MATCHING CUSTOMER-MASTER RECORD, E.G. A DELETED CUSTOMER).  *
+      ******************************************************************
+       2105-SKIP-ORPHAN-ORDERS.
+           PERFORM 2050-RETURN-SORT-REC THRU 2050-EXIT
+               UNTIL CS-SORT-EOF OR CS-SW-CUST-ID NOT < CUST-ID.
+       2105-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2110-ACCUMULATE-ORDER - AGE ONE ORDER'S TOTAL INTO THE CUSTOMER*
+      *    BUCKET FOR ITS OWN 30/360 AGE, THEN GET THE NEXT SORT REC.  *
+      ******************************************************************
+       2110-ACCUMULATE-ORDER.
+           MOVE CS-SW-ORDER-DATE TO CS-ORDER-DATE-WORK
+           SUBTRACT CS-OD-YY FROM CS-RUN-YY GIVING CS-AGE-YY-PART
+           SUBTRACT CS-OD-MM FROM CS-RUN-MM GIVING CS-AGE-MM-PART
+           SUBTRACT CS-OD-DD FROM CS-RUN-DD GIVING CS-AGE-DD-PART
+           MULTIPLY CS-AGE-YY-PART BY 360 GIVING CS-AGE-YY-PART
+           MULTIPLY CS-AGE-MM-PART BY 30 GIVING CS-AGE-MM-PART
+           ADD CS-AGE-YY-PART CS-AGE-MM-PART CS-AGE-DD-PART
+               GIVING CS-AGE-DAYS
+           EVALUATE TRUE
+               WHEN CS-AGE-DAYS NOT > 30
+                   ADD CS-SW-ORDER-TOTAL TO CS-BKT-CURRENT
+               WHEN CS-AGE-DAYS NOT > 60
+                   ADD CS-SW-ORDER-TOTAL TO CS-BKT-30-DAY
+               WHEN CS-AGE-DAYS NOT > 90
+                   ADD CS-SW-ORDER-TOTAL TO CS-BKT-60-DAY
+               WHEN OTHER
+                   ADD CS-SW-ORDER-TOTAL TO CS-BKT-90-PLUS
+           END-EVALUATE
+           ADD CS-SW-ORDER-TOTAL TO CS-CUST-ORDER-TOTAL
+           PERFORM 2050-RETURN-SORT-REC THRU 2050-EXIT.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-DETAIL                                              *
+      ******************************************************************
+       2200-WRITE-DETAIL.
+           MOVE CUST-ID TO CS-D-CUST-ID
+           MOVE CUST-NAME TO CS-D-CUST-NAME
+           MOVE CS-BKT-CURRENT TO CS-D-CURRENT
+           MOVE CS-BKT-30-DAY TO CS-D-30-DAY
+           MOVE CS-BKT-60-DAY TO CS-D-60-DAY
+           MOVE CS-BKT-90-PLUS TO CS-D-90-PLUS
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE FROM CS-DETAIL-LINE
+           ADD CS-BKT-CURRENT TO CS-GT-CURRENT
+           ADD CS-BKT-30-DAY TO CS-GT-30-DAY
+           ADD CS-BKT-60-DAY TO CS-GT-60-DAY
+           ADD CS-BKT-90-PLUS TO CS-GT-90-PLUS
+           ADD 1 TO CS-GT-CUSTOMER-COUNT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-READ-CUSTOMER                                             *
+      ******************************************************************
+       2900-READ-CUSTOMER.
+           READ CUSTOMER-MASTER INTO CUSTOMER-RECORD
+               AT END
+                   MOVE 'Y' TO CS-CUST-EOF-SW
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-WRITE-GRAND-TOTALS                                        *
+      ******************************************************************
+       8000-WRITE-GRAND-TOTALS.
+           MOVE CS-GT-CURRENT TO CS-T-CURRENT
+           MOVE CS-GT-30-DAY TO CS-T-30-DAY
+           MOVE CS-GT-60-DAY TO CS-T-60-DAY
+           MOVE CS-GT-90-PLUS TO CS-T-90-PLUS
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE FROM CS-TOTAL-LINE.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.           *
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE CUSTOMER-MASTER STATEMENT-REPORT
+           DISPLAY 'CUSTSTMT - CUSTOMERS AGED: ' CS-GT-CUSTOMER-COUNT.
+       9000-EXIT.
+           EXIT.
