@@ -0,0 +1,292 @@
+      ******************************************************************
+      * PROGRAM-ID: CUSTINQ                                           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSTINQ.
+       AUTHOR.        R G MORALES.
+       INSTALLATION.  DATA PROCESSING DEPT.
+       DATE-WRITTEN.  2024-02-26.
+       DATE-COMPILED.
+      ******************************************************************
+      * DESCRIPTION.  ONLINE CUSTOMER INQUIRY / MAINTENANCE            *
+      *    TRANSACTION. A CONSOLE-DRIVEN MENU AGAINST THE INDEXED      *
+      *    CUSTOMER MASTER (SEE CUSTMAST, ESTABLISHED FOR RANDOM       *
+      *    LOOKUP BY ORDENTRY) LETTING THE ORDER DESK LOOK UP A        *
+      *    CUSTOMER BY CUST-ID, ADD A NEW CUSTOMER, CHANGE THE         *
+      *    MAINTAINABLE FIELDS ON AN EXISTING ONE, OR DELETE A         *
+      *    CUSTOMER RECORD. EACH REQUEST IS A SELF-CONTAINED           *
+      *    TRANSACTION AGAINST THE MASTER - NO BATCH INPUT FILE IS     *
+      *    INVOLVED.                                                   *
+      ******************************************************************
+      * MODIFICATION HISTORY.                                          *
+      *    2024-02-26 RGM  INITIAL VERSION.                            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-MASTER-KEY
+               FILE STATUS IS CI-CUST-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-MASTER-REC.
+           05  CUSTOMER-MASTER-KEY     PIC 9(8).
+           05  FILLER                  PIC X(232).
+
+       WORKING-STORAGE SECTION.
+       COPY 'sample.cpy'.
+
+       01  CI-CUST-FS                  PIC X(2) VALUE '00'.
+
+       01  CI-SWITCHES.
+           05  CI-DONE-SW              PIC X(1) VALUE 'N'.
+               88  CI-DONE                      VALUE 'Y'.
+           05  CI-FOUND-SW             PIC X(1) VALUE 'N'.
+               88  CI-CUST-WAS-FOUND            VALUE 'Y'.
+
+       01  CI-FUNCTION                 PIC X(1).
+           88  CI-FN-INQUIRE           VALUE 'I'.
+           88  CI-FN-ADD               VALUE 'A'.
+           88  CI-FN-UPDATE            VALUE 'U'.
+           88  CI-FN-DELETE            VALUE 'D'.
+           88  CI-FN-EXIT              VALUE 'X'.
+
+       01  CI-INPUT-LINE                PIC X(60).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAIN-CONTROL - DISPLAY THE MENU AND DISPATCH EACH REQUEST *
+      *    UNTIL THE USER SIGNS OFF.                                   *
+      ******************************************************************
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+               UNTIL CI-DONE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE                                                *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN I-O CUSTOMER-MASTER.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-REQUEST - READ ONE MENU CHOICE AND DISPATCH IT.   *
+      ******************************************************************
+       2000-PROCESS-REQUEST.
+           DISPLAY ' '
+           DISPLAY 'CUSTOMER INQUIRY/MAINTENANCE - '
+                   'I=INQUIRE A=ADD U=UPDATE D=DELETE X=EXIT'
+           DISPLAY 'FUNCTION: ' WITH NO ADVANCING
+           ACCEPT CI-FUNCTION
+           EVALUATE TRUE
+               WHEN CI-FN-INQUIRE
+                   PERFORM 2100-INQUIRE THRU 2100-EXIT
+               WHEN CI-FN-ADD
+                   PERFORM 2200-ADD THRU 2200-EXIT
+               WHEN CI-FN-UPDATE
+                   PERFORM 2300-UPDATE THRU 2300-EXIT
+               WHEN CI-FN-DELETE
+                   PERFORM 2400-DELETE THRU 2400-EXIT
+               WHEN CI-FN-EXIT
+                   MOVE 'Y' TO CI-DONE-SW
+               WHEN OTHER
+                   DISPLAY 'INVALID FUNCTION - TRY AGAIN'
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-INQUIRE - DISPLAY ONE CUSTOMER'S RECORD.                  *
+      ******************************************************************
+       2100-INQUIRE.
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT
+           IF CI-CUST-WAS-FOUND
+               PERFORM 2950-DISPLAY-CUSTOMER THRU 2950-EXIT
+           ELSE
+               DISPLAY 'CUSTOMER NOT ON FILE'
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-ADD - ADD A NEW CUSTOMER RECORD.                          *
+      ******************************************************************
+       2200-ADD.
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT
+           IF CI-CUST-WAS-FOUND
+               DISPLAY 'CUSTOMER ALREADY ON FILE'
+           ELSE
+               INITIALIZE CUSTOMER-RECORD
+               MOVE CUSTOMER-MASTER-KEY TO CUST-ID
+               SET CUST-RESALE-NO-CERT TO TRUE
+               PERFORM 2960-PROMPT-FOR-FIELDS THRU 2960-EXIT
+               ACCEPT CUST-OPEN-DATE FROM DATE YYYYMMDD
+               WRITE CUSTOMER-MASTER-REC FROM CUSTOMER-RECORD
+                   INVALID KEY
+                       DISPLAY 'ADD FAILED - INVALID KEY'
+                   NOT INVALID KEY
+                       DISPLAY 'CUSTOMER ADDED'
+               END-WRITE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-UPDATE - CHANGE THE MAINTAINABLE FIELDS ON AN EXISTING    *
+      *    CUSTOMER.                                                   *
+      ******************************************************************
+       2300-UPDATE.
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT
+           IF NOT CI-CUST-WAS-FOUND
+               DISPLAY 'CUSTOMER NOT ON FILE'
+           ELSE
+               PERFORM 2970-PROMPT-FOR-UPDATE-FIELDS THRU 2970-EXIT
+               REWRITE CUSTOMER-MASTER-REC FROM CUSTOMER-RECORD
+                   INVALID KEY
+                       DISPLAY 'UPDATE FAILED - INVALID KEY'
+                   NOT INVALID KEY
+                       DISPLAY 'CUSTOMER UPDATED'
+               END-REWRITE
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-DELETE - REMOVE A CUSTOMER RECORD.                        *
+      ******************************************************************
+       2400-DELETE.
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT
+           IF NOT CI-CUST-WAS-FOUND
+               DISPLAY 'CUSTOMER NOT ON FILE'
+           ELSE
+               IF CUST-BALANCE NOT = ZERO
+                   DISPLAY 'DELETE REJECTED - CUSTOMER HAS A '
+                           'NON-ZERO BALANCE'
+               ELSE
+                   DELETE CUSTOMER-MASTER
+                       INVALID KEY
+                           DISPLAY 'DELETE FAILED - INVALID KEY'
+                       NOT INVALID KEY
+                           DISPLAY 'CUSTOMER DELETED'
+                   END-DELETE
+               END-IF
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-READ-CUSTOMER - PROMPT FOR A CUST-ID AND READ THE MASTER. *
+      ******************************************************************
+       2900-READ-CUSTOMER.
+           DISPLAY 'CUST ID: ' WITH NO ADVANCING
+           ACCEPT CUSTOMER-MASTER-KEY
+           READ CUSTOMER-MASTER INTO CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE 'N' TO CI-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO CI-FOUND-SW
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2950-DISPLAY-CUSTOMER                                          *
+      ******************************************************************
+       2950-DISPLAY-CUSTOMER.
+           DISPLAY 'CUST ID .......: ' CUST-ID
+           DISPLAY 'NAME ..........: ' CUST-NAME
+           DISPLAY 'STREET ........: ' CUST-STREET
+           DISPLAY 'CITY/STATE/ZIP : ' CUST-CITY ' ' CUST-STATE
+                   ' ' CUST-ZIP
+           DISPLAY 'PHONE .........: ' CUST-PHONE
+           DISPLAY 'EMAIL .........: ' CUST-EMAIL
+           DISPLAY 'BALANCE .......: ' CUST-BALANCE
+           DISPLAY 'CREDIT LIMIT ..: ' CUST-CREDIT-LIMIT
+           DISPLAY 'STATUS ........: ' CUST-STATUS
+           DISPLAY 'TYPE ..........: ' CUST-TYPE
+           DISPLAY 'RESALE CERT ...: ' CUST-RESALE-EXEMPT.
+       2950-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2960-PROMPT-FOR-FIELDS - PROMPT FOR EVERY FIELD A NEW CUSTOMER *
+      *    IS SET UP WITH. USED BY 2200-ADD ONLY - 2300-UPDATE CALLS   *
+      *    2970-PROMPT-FOR-UPDATE-FIELDS INSTEAD, WHICH DOES NOT LET   *
+      *    AN EXISTING CUSTOMER'S NAME, CREDIT LIMIT, OR TYPE BE       *
+      *    REKEYED THROUGH THIS TRANSACTION.                          *
+      ******************************************************************
+       2960-PROMPT-FOR-FIELDS.
+           DISPLAY 'NAME ..........: ' WITH NO ADVANCING
+           ACCEPT CUST-NAME
+           DISPLAY 'STREET ........: ' WITH NO ADVANCING
+           ACCEPT CUST-STREET
+           DISPLAY 'CITY ..........: ' WITH NO ADVANCING
+           ACCEPT CUST-CITY
+           DISPLAY 'STATE .........: ' WITH NO ADVANCING
+           ACCEPT CUST-STATE
+           DISPLAY 'ZIP ...........: ' WITH NO ADVANCING
+           ACCEPT CUST-ZIP
+           DISPLAY 'PHONE .........: ' WITH NO ADVANCING
+           ACCEPT CUST-PHONE
+           DISPLAY 'EMAIL .........: ' WITH NO ADVANCING
+           ACCEPT CUST-EMAIL
+           DISPLAY 'CREDIT LIMIT ..: ' WITH NO ADVANCING
+           ACCEPT CUST-CREDIT-LIMIT
+           DISPLAY 'STATUS (A/I/S).: ' WITH NO ADVANCING
+           ACCEPT CUST-STATUS
+           DISPLAY 'TYPE (IND/BUS/GOV): ' WITH NO ADVANCING
+           ACCEPT CUST-TYPE
+           IF BUSINESS
+               DISPLAY 'RESALE CERT ON FILE (Y/N): ' WITH NO ADVANCING
+               ACCEPT CUST-RESALE-EXEMPT
+           ELSE
+               SET CUST-RESALE-NO-CERT TO TRUE
+           END-IF.
+       2960-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2970-PROMPT-FOR-UPDATE-FIELDS - PROMPT FOR ONLY THE FIELDS AN  *
+      *    EXISTING CUSTOMER MAY CHANGE THROUGH THIS TRANSACTION -     *
+      *    ADDRESS, PHONE, EMAIL, AND STATUS. CUST-CREDIT-LIMIT AND    *
+      *    CUST-TYPE DRIVE THE CREDIT CHECK AND TAX-EXEMPTION RULES IN *
+      *    ORDENTRY AND ARE NOT MAINTAINABLE HERE - CHANGING THEM      *
+      *    NEEDS A SEPARATE, EXPLICITLY-APPROVED MAINTENANCE PATH, NOT *
+      *    A FREE-TEXT REKEY ON THE SAME SCREEN AS AN ADDRESS CHANGE.  *
+      *    CUST-NAME IS LEFT ALONE FOR THE SAME REASON.                *
+      ******************************************************************
+       2970-PROMPT-FOR-UPDATE-FIELDS.
+           DISPLAY 'STREET ........: ' WITH NO ADVANCING
+           ACCEPT CUST-STREET
+           DISPLAY 'CITY ..........: ' WITH NO ADVANCING
+           ACCEPT CUST-CITY
+           DISPLAY 'STATE .........: ' WITH NO ADVANCING
+           ACCEPT CUST-STATE
+           DISPLAY 'ZIP ...........: ' WITH NO ADVANCING
+           ACCEPT CUST-ZIP
+           DISPLAY 'PHONE .........: ' WITH NO ADVANCING
+           ACCEPT CUST-PHONE
+           DISPLAY 'EMAIL .........: ' WITH NO ADVANCING
+           ACCEPT CUST-EMAIL
+           DISPLAY 'STATUS (A/I/S).: ' WITH NO ADVANCING
+           ACCEPT CUST-STATUS.
+       2970-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE                                                 *
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE CUSTOMER-MASTER.
+       9000-EXIT.
+           EXIT.
