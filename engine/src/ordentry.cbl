@@ -0,0 +1,367 @@
+      ******************************************************************
+      * PROGRAM-ID: ORDENTRY                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORDENTRY.
+       AUTHOR.        R G MORALES.
+       INSTALLATION.  DATA PROCESSING DEPT.
+       DATE-WRITTEN.  2024-01-08.
+       DATE-COMPILED.
+      ******************************************************************
+      * DESCRIPTION.  ORDER ENTRY EDIT AND ACCEPTANCE RUN. READS A     *
+      *    BATCH OF NEW-ORDER TRANSACTIONS AND VALIDATES EACH ONE      *
+      *    AGAINST THE CUSTOMER MASTER BEFORE IT IS ALLOWED TO POST:   *
+      *    THE CUSTOMER MUST BE ACTIVE, AND THE ORDER MUST NOT PUSH    *
+      *    THE CUSTOMER'S BALANCE PAST THE CREDIT LIMIT. ORDERS THAT   *
+      *    PASS ARE WRITTEN TO ORDER-MASTER; ORDERS THAT FAIL ARE      *
+      *    KICKED TO THE REJECT REPORT FOR THE ORDER DESK TO RESOLVE.  *
+      ******************************************************************
+      * MODIFICATION HISTORY.                                          *
+      *    2024-01-08 RGM  INITIAL VERSION - CREDIT AND STATUS EDITS.  *
+      *    2024-01-22 RGM  ADD OVERFLOW DETAIL POSTING FOR ORDERS OVER *
+      *                    50 LINE ITEMS (SEE ORDER-DETAIL, DTLTRAN).  *
+      *    2024-02-01 RGM  APPLY TAX EXEMPTION RULES BY CUST-TYPE      *
+      *                    BEFORE THE CREDIT CHECK.                    *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-TRANS ASSIGN TO "ORDTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OE-ORDT-FS.
+
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-MASTER-KEY
+               FILE STATUS IS OE-CUST-FS.
+
+           SELECT ORDER-MASTER ASSIGN TO "ORDRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDER-MASTER-KEY
+               FILE STATUS IS OE-ORDM-FS.
+
+           SELECT DETAIL-TRANS ASSIGN TO "DTLTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OE-DTLT-FS.
+
+           SELECT ORDER-DETAIL ASSIGN TO "ORDRDTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ODTL-KEY
+               FILE STATUS IS OE-ODTL-FS.
+
+           SELECT REJECT-REPORT ASSIGN TO "ORDREJRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OE-REJR-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-TRANS-REC             PIC X(969).
+
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-MASTER-REC.
+           05  CUSTOMER-MASTER-KEY     PIC 9(8).
+           05  FILLER                  PIC X(232).
+
+       FD  ORDER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-MASTER-REC.
+           05  ORDER-MASTER-KEY        PIC 9(10).
+           05  FILLER                  PIC X(959).
+
+       FD  DETAIL-TRANS
+           LABEL RECORDS ARE STANDARD.
+           COPY 'orddtl.cpy'
+               REPLACING ==ORDER-DETAIL-RECORD==
+                      BY ==DETAIL-TRANS-RECORD==
+                         ==ODTL-KEY==
+                      BY ==DTLT-KEY==
+                         ==ODTL-ORDER-ID==
+                      BY ==DTLT-ORDER-ID==
+                         ==ODTL-SEQ-NO==
+                      BY ==DTLT-SEQ-NO==
+                         ==ODTL-ITEM-COUNT==
+                      BY ==DTLT-ITEM-COUNT==
+                         ==ODTL-ITEMS==
+                      BY ==DTLT-ITEMS==
+                         ==ODTL-ITEM-ID==
+                      BY ==DTLT-ITEM-ID==
+                         ==ODTL-ITEM-QTY==
+                      BY ==DTLT-ITEM-QTY==
+                         ==ODTL-ITEM-PRICE==
+                      BY ==DTLT-ITEM-PRICE==
+                         ==ODTL-ITEM-DISCOUNT==
+                      BY ==DTLT-ITEM-DISCOUNT==.
+
+       FD  ORDER-DETAIL
+           LABEL RECORDS ARE STANDARD.
+           COPY 'orddtl.cpy'.
+
+       FD  REJECT-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY 'sample.cpy'.
+
+       01  OE-FILE-STATUSES.
+           05  OE-ORDT-FS              PIC X(2) VALUE '00'.
+           05  OE-CUST-FS              PIC X(2) VALUE '00'.
+           05  OE-ORDM-FS              PIC X(2) VALUE '00'.
+           05  OE-DTLT-FS              PIC X(2) VALUE '00'.
+           05  OE-ODTL-FS              PIC X(2) VALUE '00'.
+           05  OE-REJR-FS              PIC X(2) VALUE '00'.
+
+       01  OE-SWITCHES.
+           05  OE-ORDT-EOF-SW          PIC X(1) VALUE 'N'.
+               88  OE-ORDT-EOF                  VALUE 'Y'.
+           05  OE-DTLT-EOF-SW          PIC X(1) VALUE 'N'.
+               88  OE-DTLT-EOF                  VALUE 'Y'.
+           05  OE-CUST-FOUND-SW        PIC X(1) VALUE 'N'.
+               88  OE-CUST-WAS-FOUND            VALUE 'Y'.
+           05  OE-ORDER-OK-SW          PIC X(1) VALUE 'Y'.
+               88  OE-ORDER-IS-VALID            VALUE 'Y'.
+               88  OE-ORDER-IS-REJECTED         VALUE 'N'.
+
+       01  OE-COUNTERS.
+           05  OE-ORDERS-READ          PIC 9(7) COMP-3 VALUE ZERO.
+           05  OE-ORDERS-ACCEPTED      PIC 9(7) COMP-3 VALUE ZERO.
+           05  OE-ORDERS-REJECTED      PIC 9(7) COMP-3 VALUE ZERO.
+
+       01  OE-WORK-FIELDS.
+           05  OE-PROJECTED-BALANCE    PIC S9(7)V99 COMP-3.
+           05  OE-REJECT-REASON        PIC X(40).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAIN-CONTROL - OPEN, PROCESS EVERY ORDER TRANSACTION,     *
+      *    REPORT TOTALS, CLOSE.                                       *
+      ******************************************************************
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-ORDER THRU 2000-EXIT
+               UNTIL OE-ORDT-EOF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE                                                *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT ORDER-TRANS
+           OPEN INPUT DETAIL-TRANS
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN I-O ORDER-MASTER
+           OPEN OUTPUT ORDER-DETAIL
+           OPEN OUTPUT REJECT-REPORT
+           PERFORM 2700-READ-ORDER-TRANS THRU 2700-EXIT
+           PERFORM 2800-READ-DETAIL-TRANS THRU 2800-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ORDER - EDIT ONE ORDER TRANSACTION AND POST OR    *
+      *    REJECT IT.                                                  *
+      ******************************************************************
+       2000-PROCESS-ORDER.
+           ADD 1 TO OE-ORDERS-READ
+           MOVE 'Y' TO OE-ORDER-OK-SW
+           MOVE SPACES TO OE-REJECT-REASON
+           PERFORM 2100-EDIT-CUSTOMER THRU 2100-EXIT
+           IF OE-ORDER-IS-VALID
+               PERFORM 2150-APPLY-TAX-RULES THRU 2150-EXIT
+           END-IF
+           IF OE-ORDER-IS-VALID
+               PERFORM 2200-CREDIT-CHECK THRU 2200-EXIT
+           END-IF
+           IF OE-ORDER-IS-VALID
+               PERFORM 2500-WRITE-ACCEPTED-ORDER THRU 2500-EXIT
+           ELSE
+               PERFORM 2600-WRITE-REJECT THRU 2600-EXIT
+           END-IF
+           PERFORM 2700-READ-ORDER-TRANS THRU 2700-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-EDIT-CUSTOMER - LOOK UP THE CUSTOMER AND CHECK STATUS.    *
+      ******************************************************************
+       2100-EDIT-CUSTOMER.
+           MOVE ORDER-CUST-ID TO CUSTOMER-MASTER-KEY
+           READ CUSTOMER-MASTER INTO CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE 'N' TO OE-CUST-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO OE-CUST-FOUND-SW
+           END-READ
+           IF NOT OE-CUST-WAS-FOUND
+               MOVE 'N' TO OE-ORDER-OK-SW
+               MOVE 'CUSTOMER NOT ON FILE' TO OE-REJECT-REASON
+           ELSE
+               IF NOT CUST-ACTIVE
+                   MOVE 'N' TO OE-ORDER-OK-SW
+                   MOVE 'CUSTOMER NOT ACTIVE - STATUS HOLD'
+                       TO OE-REJECT-REASON
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2150-APPLY-TAX-RULES - GOVERNMENT CUSTOMERS ARE FULLY TAX      *
+      *    EXEMPT; BUSINESS CUSTOMERS WITH A RESALE CERTIFICATE ON     *
+      *    FILE ARE EXEMPT ON THIS ORDER. WHEN EXEMPT, ANY TAX THE     *
+      *    TRANSACTION CARRIED IN IS BACKED OUT OF THE ORDER TOTAL     *
+      *    BEFORE THE CREDIT CHECK RUNS. ALL OTHER CUSTOMERS ARE       *
+      *    TAXABLE AND THE SUBMITTED TAX AMOUNT STANDS.                *
+      ******************************************************************
+       2150-APPLY-TAX-RULES.
+           IF GOVERNMENT
+               SET ORDER-TAX-IS-EXEMPT TO TRUE
+           ELSE
+               IF BUSINESS AND CUST-RESALE-CERT-ON-FILE
+                   SET ORDER-TAX-IS-EXEMPT TO TRUE
+               ELSE
+                   SET ORDER-TAX-IS-TAXABLE TO TRUE
+               END-IF
+           END-IF
+           IF ORDER-TAX-IS-EXEMPT AND ORDER-TAX > ZERO
+               SUBTRACT ORDER-TAX FROM ORDER-TOTAL
+               MOVE ZERO TO ORDER-TAX
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-CREDIT-CHECK - REFUSE THE ORDER IF IT WOULD PUSH THE      *
+      *    CUSTOMER'S BALANCE PAST THE CREDIT LIMIT.                   *
+      ******************************************************************
+       2200-CREDIT-CHECK.
+           ADD CUST-BALANCE ORDER-TOTAL
+               GIVING OE-PROJECTED-BALANCE
+           IF OE-PROJECTED-BALANCE > CUST-CREDIT-LIMIT
+               MOVE 'N' TO OE-ORDER-OK-SW
+               MOVE 'ORDER EXCEEDS AVAILABLE CREDIT'
+                   TO OE-REJECT-REASON
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-WRITE-ACCEPTED-ORDER - POST THE ORDER AND UPDATE THE      *
+      *    CUSTOMER'S BALANCE.                                         *
+      ******************************************************************
+       2500-WRITE-ACCEPTED-ORDER.
+           WRITE ORDER-MASTER-REC FROM ORDER-RECORD
+               INVALID KEY
+                   MOVE 'DUPLICATE ORDER-ID ON ORDER-MASTER'
+                       TO OE-REJECT-REASON
+                   PERFORM 2600-WRITE-REJECT THRU 2600-EXIT
+                   GO TO 2500-EXIT
+           END-WRITE
+           IF ORDER-HAS-OVERFLOW
+               PERFORM 2400-COPY-OVERFLOW-DETAIL THRU 2400-EXIT
+           END-IF
+           ADD ORDER-TOTAL TO CUST-BALANCE
+           REWRITE CUSTOMER-MASTER-REC FROM CUSTOMER-RECORD
+           ADD 1 TO OE-ORDERS-ACCEPTED.
+       2500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-COPY-OVERFLOW-DETAIL - CARRY EVERY DETAIL-TRANS BLOCK FOR *
+      *    THIS ORDER OVER TO THE ORDER-DETAIL MASTER. DETAIL-TRANS IS *
+      *    IN ORDER-ID SEQUENCE UNDER THE SAME ORDER-TRANS HEADER, SO  *
+      *    A ONE-RECORD LOOKAHEAD IS ENOUGH TO SPOT THE END OF A       *
+      *    ORDER'S BLOCKS.                                             *
+      ******************************************************************
+       2400-COPY-OVERFLOW-DETAIL.
+           PERFORM 2410-COPY-ONE-DETAIL-BLOCK THRU 2410-EXIT
+               UNTIL OE-DTLT-EOF OR DTLT-ORDER-ID NOT = ORDER-ID.
+       2400-EXIT.
+           EXIT.
+
+       2410-COPY-ONE-DETAIL-BLOCK.
+           WRITE ORDER-DETAIL-RECORD FROM DETAIL-TRANS-RECORD
+               INVALID KEY
+                   MOVE 'DUPLICATE OVERFLOW BLOCK ON ORDER-DETAIL'
+                       TO OE-REJECT-REASON
+           END-WRITE
+           PERFORM 2800-READ-DETAIL-TRANS THRU 2800-EXIT.
+       2410-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2600-WRITE-REJECT - LOG A REJECTED ORDER TO THE EXCEPTION      *
+      *    REPORT. A REJECTED ORDER NEVER REACHES 2400-COPY-OVERFLOW-  *
+      *    DETAIL, SO ANY DETAIL-TRANS BLOCKS SITTING IN THE LOOKAHEAD *
+      *    BUFFER FOR THIS ORDER-ID MUST STILL BE DRAINED HERE (AND    *
+      *    DISCARDED) OR THE HEADER/DETAIL MATCH DESYNCHRONIZES FOR    *
+      *    EVERY ORDER THAT FOLLOWS.                                   *
+      ******************************************************************
+       2600-WRITE-REJECT.
+           STRING 'ORDER ' ORDER-ID ' CUST ' ORDER-CUST-ID
+                  ' REJECTED - ' OE-REJECT-REASON
+               DELIMITED BY SIZE INTO REJECT-LINE
+           WRITE REJECT-LINE
+           IF ORDER-HAS-OVERFLOW
+               PERFORM 2650-DRAIN-OVERFLOW-DETAIL THRU 2650-EXIT
+           END-IF
+           ADD 1 TO OE-ORDERS-REJECTED.
+       2600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2650-DRAIN-OVERFLOW-DETAIL - DISCARD ANY DETAIL-TRANS BLOCKS   *
+      *    STILL PENDING FOR THIS ORDER-ID SO THE NEXT ORDER-TRANS     *
+      *    HEADER LINES UP WITH ITS OWN DETAIL-TRANS BLOCKS.           *
+      ******************************************************************
+       2650-DRAIN-OVERFLOW-DETAIL.
+           PERFORM 2800-READ-DETAIL-TRANS THRU 2800-EXIT
+               UNTIL OE-DTLT-EOF OR DTLT-ORDER-ID NOT = ORDER-ID.
+       2650-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2700-READ-ORDER-TRANS                                          *
+      ******************************************************************
+       2700-READ-ORDER-TRANS.
+           READ ORDER-TRANS INTO ORDER-RECORD
+               AT END
+                   MOVE 'Y' TO OE-ORDT-EOF-SW
+           END-READ.
+       2700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2800-READ-DETAIL-TRANS                                         *
+      ******************************************************************
+       2800-READ-DETAIL-TRANS.
+           READ DETAIL-TRANS
+               AT END
+                   MOVE 'Y' TO OE-DTLT-EOF-SW
+           END-READ.
+       2800-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.           *
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE ORDER-TRANS
+                 DETAIL-TRANS
+                 CUSTOMER-MASTER
+                 ORDER-MASTER
+                 ORDER-DETAIL
+                 REJECT-REPORT
+           DISPLAY 'ORDENTRY - ORDERS READ:     ' OE-ORDERS-READ
+           DISPLAY 'ORDENTRY - ORDERS ACCEPTED: ' OE-ORDERS-ACCEPTED
+           DISPLAY 'ORDENTRY - ORDERS REJECTED: ' OE-ORDERS-REJECTED.
+       9000-EXIT.
+           EXIT.
