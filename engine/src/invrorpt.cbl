@@ -0,0 +1,241 @@
+      ******************************************************************
+      * PROGRAM-ID: INVRORPT                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    INVRORPT.
+       AUTHOR.        R G MORALES.
+       INSTALLATION.  DATA PROCESSING DEPT.
+       DATE-WRITTEN.  2024-01-29.
+       DATE-COMPILED.
+      ******************************************************************
+      * DESCRIPTION.  INVENTORY REORDER REPORT. SCANS THE PRODUCT      *
+      *    MASTER FOR ITEMS WHOSE QUANTITY ON HAND HAS FALLEN TO OR    *
+      *    BELOW THE REORDER LEVEL AND PRINTS THEM GROUPED AND         *
+      *    SUBTOTALLED BY SUPPLIER, SO PURCHASING CAN WORK THE REPORT  *
+      *    ONE SUPPLIER CALL AT A TIME.                                *
+      ******************************************************************
+      * MODIFICATION HISTORY.                                          *
+      *    2024-01-29 RGM  INITIAL VERSION.                            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PRODUCT-MASTER-KEY
+               FILE STATUS IS IR-PROD-FS.
+
+           SELECT SORT-WORK ASSIGN TO "SRTWORK1".
+
+           SELECT REORDER-REPORT ASSIGN TO "INVREORD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IR-RPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  PRODUCT-MASTER-REC.
+           05  PRODUCT-MASTER-KEY      PIC 9(8).
+           05  FILLER                  PIC X(333).
+
+       SD  SORT-WORK.
+       01  SORT-WORK-REC.
+           05  SW-SUPPLIER-ID          PIC 9(6).
+           05  SW-PROD-ID              PIC 9(8).
+           05  SW-PROD-NAME            PIC X(60).
+           05  SW-QTY-ON-HAND          PIC S9(6) COMP-3.
+           05  SW-REORDER-LEVEL        PIC S9(4) COMP-3.
+           05  SW-PRICE                PIC S9(5)V99 COMP-3.
+
+       FD  REORDER-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY 'sample.cpy'.
+
+       01  IR-FILE-STATUSES.
+           05  IR-PROD-FS              PIC X(2) VALUE '00'.
+           05  IR-RPT-FS               PIC X(2) VALUE '00'.
+
+       01  IR-SWITCHES.
+           05  IR-PROD-EOF-SW          PIC X(1) VALUE 'N'.
+               88  IR-PROD-EOF                  VALUE 'Y'.
+           05  IR-SORT-EOF-SW          PIC X(1) VALUE 'N'.
+               88  IR-SORT-EOF                  VALUE 'Y'.
+           05  IR-FIRST-GROUP-SW       PIC X(1) VALUE 'Y'.
+               88  IR-FIRST-GROUP                VALUE 'Y'.
+
+       01  IR-COUNTERS.
+           05  IR-ITEMS-BELOW-LEVEL    PIC 9(5) COMP-3 VALUE ZERO.
+           05  IR-SUPPLIER-COUNT       PIC 9(5) COMP-3 VALUE ZERO.
+
+       01  IR-BREAK-FIELDS.
+           05  IR-PRIOR-SUPPLIER       PIC 9(6) VALUE ZERO.
+           05  IR-SUPPLIER-QTY-SHORT   PIC S9(7) COMP-3 VALUE ZERO.
+           05  IR-WORK-SHORTFALL       PIC S9(7) COMP-3 VALUE ZERO.
+
+       01  IR-HEADING-1.
+           05  FILLER                  PIC X(40) VALUE
+               'INVENTORY REORDER REPORT'.
+       01  IR-HEADING-2.
+           05  FILLER                  PIC X(10) VALUE 'SUPPLIER: '.
+           05  IR-H2-SUPPLIER          PIC 9(6).
+       01  IR-HEADING-3.
+           05  FILLER                  PIC X(10) VALUE 'PROD ID'.
+           05  FILLER                  PIC X(35) VALUE 'PRODUCT NAME'.
+           05  FILLER                  PIC X(12) VALUE 'ON HAND'.
+           05  FILLER                  PIC X(12) VALUE 'REORDER LVL'.
+           05  FILLER                  PIC X(12) VALUE 'UNIT PRICE'.
+
+       01  IR-DETAIL-LINE.
+           05  IR-D-PROD-ID            PIC ZZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  IR-D-PROD-NAME          PIC X(35).
+           05  IR-D-QTY-ON-HAND        PIC -ZZZ,ZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  IR-D-REORDER-LEVEL      PIC -ZZ,ZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  IR-D-PRICE              PIC -ZZ,ZZ9.99.
+
+       01  IR-SUPPLIER-TOTAL-LINE.
+           05  FILLER                  PIC X(20) VALUE
+               'SUPPLIER SHORTFALL:'.
+           05  IR-ST-SHORTFALL         PIC -ZZZZZZ9.
+           05  FILLER                  PIC X(15) VALUE ' UNITS BELOW '.
+
+       01  IR-FINAL-TOTAL-LINE.
+           05  FILLER                  PIC X(30) VALUE
+               'TOTAL ITEMS BELOW REORDER LVL:'.
+           05  IR-FT-ITEMS             PIC ZZZZ9.
+           05  FILLER                  PIC X(22) VALUE
+               '   SUPPLIERS AFFECTED:'.
+           05  IR-FT-SUPPLIERS         PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAIN-CONTROL - SORT THE PRODUCTS BELOW REORDER LEVEL BY   *
+      *    SUPPLIER, THEN DRIVE THE CONTROL-BREAK REPORT OFF THE       *
+      *    SORTED FILE.                                                *
+      ******************************************************************
+       0000-MAIN-CONTROL.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-SUPPLIER-ID
+               ON ASCENDING KEY SW-PROD-ID
+               INPUT PROCEDURE IS 1000-SELECT-BELOW-LEVEL
+                   THRU 1000-EXIT
+               OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+                   THRU 2000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-SELECT-BELOW-LEVEL - READ THE PRODUCT MASTER AND RELEASE  *
+      *    EVERY PRODUCT AT OR BELOW ITS REORDER LEVEL TO THE SORT.    *
+      ******************************************************************
+       1000-SELECT-BELOW-LEVEL.
+           OPEN INPUT PRODUCT-MASTER
+           PERFORM 1100-READ-PRODUCT THRU 1100-EXIT
+           PERFORM 1200-EVALUATE-PRODUCT THRU 1200-EXIT
+               UNTIL IR-PROD-EOF
+           CLOSE PRODUCT-MASTER.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-PRODUCT.
+           READ PRODUCT-MASTER INTO PRODUCT-RECORD
+               AT END
+                   MOVE 'Y' TO IR-PROD-EOF-SW
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       1200-EVALUATE-PRODUCT.
+           IF PROD-QTY-ON-HAND NOT > PROD-REORDER-LEVEL
+               MOVE PROD-SUPPLIER-ID TO SW-SUPPLIER-ID
+               MOVE PROD-ID          TO SW-PROD-ID
+               MOVE PROD-NAME        TO SW-PROD-NAME
+               MOVE PROD-QTY-ON-HAND TO SW-QTY-ON-HAND
+               MOVE PROD-REORDER-LEVEL TO SW-REORDER-LEVEL
+               MOVE PROD-PRICE       TO SW-PRICE
+               RELEASE SORT-WORK-REC
+           END-IF
+           PERFORM 1100-READ-PRODUCT THRU 1100-EXIT.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PRODUCE-REPORT - WRITE THE CONTROL-BROKEN REORDER REPORT  *
+      *    FROM THE SORTED WORK FILE.                                  *
+      ******************************************************************
+       2000-PRODUCE-REPORT.
+           OPEN OUTPUT REORDER-REPORT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE FROM IR-HEADING-1
+           PERFORM 2100-RETURN-SORT-REC THRU 2100-EXIT
+           PERFORM 2200-PROCESS-SORT-REC THRU 2200-EXIT
+               UNTIL IR-SORT-EOF
+           IF NOT IR-FIRST-GROUP
+               PERFORM 2400-WRITE-SUPPLIER-TOTAL THRU 2400-EXIT
+           END-IF
+           MOVE IR-ITEMS-BELOW-LEVEL TO IR-FT-ITEMS
+           MOVE IR-SUPPLIER-COUNT TO IR-FT-SUPPLIERS
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE FROM IR-FINAL-TOTAL-LINE
+           CLOSE REORDER-REPORT.
+       2000-EXIT.
+           EXIT.
+
+       2100-RETURN-SORT-REC.
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'Y' TO IR-SORT-EOF-SW
+           END-RETURN.
+       2100-EXIT.
+           EXIT.
+
+       2200-PROCESS-SORT-REC.
+           IF IR-FIRST-GROUP OR SW-SUPPLIER-ID NOT = IR-PRIOR-SUPPLIER
+               PERFORM 2300-START-NEW-SUPPLIER THRU 2300-EXIT
+           END-IF
+           MOVE SW-PROD-ID TO IR-D-PROD-ID
+           MOVE SW-PROD-NAME TO IR-D-PROD-NAME
+           MOVE SW-QTY-ON-HAND TO IR-D-QTY-ON-HAND
+           MOVE SW-REORDER-LEVEL TO IR-D-REORDER-LEVEL
+           MOVE SW-PRICE TO IR-D-PRICE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE FROM IR-DETAIL-LINE
+           SUBTRACT SW-QTY-ON-HAND FROM SW-REORDER-LEVEL
+               GIVING IR-WORK-SHORTFALL
+           ADD IR-WORK-SHORTFALL TO IR-SUPPLIER-QTY-SHORT
+           ADD 1 TO IR-ITEMS-BELOW-LEVEL
+           PERFORM 2100-RETURN-SORT-REC THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-START-NEW-SUPPLIER.
+           IF NOT IR-FIRST-GROUP
+               PERFORM 2400-WRITE-SUPPLIER-TOTAL THRU 2400-EXIT
+           END-IF
+           MOVE 'N' TO IR-FIRST-GROUP-SW
+           MOVE SW-SUPPLIER-ID TO IR-PRIOR-SUPPLIER
+           MOVE ZERO TO IR-SUPPLIER-QTY-SHORT
+           ADD 1 TO IR-SUPPLIER-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SW-SUPPLIER-ID TO IR-H2-SUPPLIER
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE FROM IR-HEADING-2
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE FROM IR-HEADING-3.
+       2300-EXIT.
+           EXIT.
+
+       2400-WRITE-SUPPLIER-TOTAL.
+           MOVE IR-SUPPLIER-QTY-SHORT TO IR-ST-SHORTFALL
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE FROM IR-SUPPLIER-TOTAL-LINE.
+       2400-EXIT.
+           EXIT.
