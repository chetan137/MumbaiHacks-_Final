@@ -0,0 +1,281 @@
+      ******************************************************************
+      * PROGRAM-ID: ORDSHIP                                           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORDSHIP.
+       AUTHOR.        R G MORALES.
+       INSTALLATION.  DATA PROCESSING DEPT.
+       DATE-WRITTEN.  2024-02-05.
+       DATE-COMPILED.
+      ******************************************************************
+      * DESCRIPTION.  ORDER SHIPMENT BATCH. DRIVEN BY A SHIP-CONFIRM   *
+      *    TRANSACTION PER ORDER, THIS RUN ADVANCES THE ORDER ONE      *
+      *    STATUS STEP: A PENDING ORDER (PN) IS SHIPPED (SH), WHICH    *
+      *    ALLOCATES ITS LINE ITEMS AGAINST INVENTORY AND STAMPS THE   *
+      *    SHIP DATE; A SHIPPED ORDER (SH) IS MARKED DELIVERED (DL).   *
+      *    ORDERS ALREADY DELIVERED OR CANCELLED, OR NOT ON FILE, ARE  *
+      *    LOGGED TO THE EXCEPTION REPORT AND LEFT UNCHANGED. LINE     *
+      *    ITEMS ARE WALKED THROUGH ORDITMGT SO OVERFLOW LINES ARE     *
+      *    INCLUDED IN THE INVENTORY ALLOCATION.                       *
+      ******************************************************************
+      * MODIFICATION HISTORY.                                          *
+      *    2024-02-05 RGM  INITIAL VERSION.                            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHIP-CONFIRM-TRANS ASSIGN TO "SHPTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SH-SHPT-FS.
+
+           SELECT ORDER-MASTER ASSIGN TO "ORDRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDER-MASTER-KEY
+               FILE STATUS IS SH-ORDM-FS.
+
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRODUCT-MASTER-KEY
+               FILE STATUS IS SH-PROD-FS.
+
+           SELECT SHIP-EXCEPTION-RPT ASSIGN TO "ORDSHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SH-RPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SHIP-CONFIRM-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  SHIP-CONFIRM-REC.
+           05  SHPT-ORDER-ID           PIC 9(10).
+           05  FILLER                  PIC X(10).
+
+       FD  ORDER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-MASTER-REC.
+           05  ORDER-MASTER-KEY        PIC 9(10).
+           05  FILLER                  PIC X(959).
+
+       FD  PRODUCT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  PRODUCT-MASTER-REC.
+           05  PRODUCT-MASTER-KEY      PIC 9(8).
+           05  FILLER                  PIC X(333).
+
+       FD  SHIP-EXCEPTION-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  SHIP-EXCEPTION-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY 'sample.cpy'.
+
+       01  SH-FILE-STATUSES.
+           05  SH-SHPT-FS              PIC X(2) VALUE '00'.
+           05  SH-ORDM-FS              PIC X(2) VALUE '00'.
+           05  SH-PROD-FS              PIC X(2) VALUE '00'.
+           05  SH-RPT-FS               PIC X(2) VALUE '00'.
+
+       01  SH-SWITCHES.
+           05  SH-SHPT-EOF-SW          PIC X(1) VALUE 'N'.
+               88  SH-SHPT-EOF                  VALUE 'Y'.
+           05  SH-ORDER-FOUND-SW       PIC X(1) VALUE 'N'.
+               88  SH-ORDER-WAS-FOUND           VALUE 'Y'.
+           05  SH-PROD-FOUND-SW        PIC X(1) VALUE 'N'.
+               88  SH-PROD-WAS-FOUND            VALUE 'Y'.
+
+       01  SH-RUN-DATE                 PIC 9(8).
+
+       01  SH-COUNTERS.
+           05  SH-ORDERS-SHIPPED       PIC 9(7) COMP-3 VALUE ZERO.
+           05  SH-ORDERS-DELIVERED     PIC 9(7) COMP-3 VALUE ZERO.
+           05  SH-ORDERS-REJECTED      PIC 9(7) COMP-3 VALUE ZERO.
+
+       01  SH-EXCEPTION-REASON         PIC X(40).
+
+       01  SH-ORDITMGT-PARMS.
+           05  SH-OIMG-FUNCTION        PIC X(5).
+           05  SH-OIMG-ITEM-ID         PIC 9(8).
+           05  SH-OIMG-ITEM-QTY        PIC 9(3).
+           05  SH-OIMG-ITEM-PRICE      PIC S9(5)V99 COMP-3.
+           05  SH-OIMG-ITEM-DISCOUNT   PIC S9(3)V99 COMP-3.
+           05  SH-OIMG-LINE-NO         PIC 9(3).
+           05  SH-OIMG-END-OF-ITEMS    PIC X(1).
+               88  SH-OIMG-NO-MORE-ITEMS        VALUE 'Y'.
+           05  SH-OIMG-RETURN-CODE     PIC X(1).
+               88  SH-OIMG-RC-ERROR             VALUE 'E'.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAIN-CONTROL - PROCESS EVERY SHIP-CONFIRM TRANSACTION.    *
+      ******************************************************************
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-CONFIRMATION THRU 2000-EXIT
+               UNTIL SH-SHPT-EOF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE                                                *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT SHIP-CONFIRM-TRANS
+           OPEN I-O ORDER-MASTER
+           OPEN I-O PRODUCT-MASTER
+           OPEN OUTPUT SHIP-EXCEPTION-RPT
+           ACCEPT SH-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 2900-READ-SHIP-CONFIRM THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CONFIRMATION - LOOK UP THE ORDER AND ADVANCE IT   *
+      *    ONE STATUS STEP.                                            *
+      ******************************************************************
+       2000-PROCESS-CONFIRMATION.
+           MOVE SPACES TO SH-EXCEPTION-REASON
+           MOVE SHPT-ORDER-ID TO ORDER-MASTER-KEY
+           READ ORDER-MASTER INTO ORDER-RECORD
+               INVALID KEY
+                   MOVE 'N' TO SH-ORDER-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO SH-ORDER-FOUND-SW
+           END-READ
+           IF NOT SH-ORDER-WAS-FOUND
+               MOVE 'ORDER NOT ON FILE' TO SH-EXCEPTION-REASON
+               PERFORM 2800-WRITE-EXCEPTION THRU 2800-EXIT
+           ELSE
+               EVALUATE TRUE
+                   WHEN ORDER-PENDING
+                       PERFORM 2100-SHIP-ORDER THRU 2100-EXIT
+                   WHEN ORDER-SHIPPED
+                       PERFORM 2200-DELIVER-ORDER THRU 2200-EXIT
+                   WHEN OTHER
+                       MOVE 'ORDER NOT ELIGIBLE TO ADVANCE - STATUS '
+                           TO SH-EXCEPTION-REASON
+                       PERFORM 2800-WRITE-EXCEPTION THRU 2800-EXIT
+               END-EVALUATE
+           END-IF
+           PERFORM 2900-READ-SHIP-CONFIRM THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-SHIP-ORDER - ALLOCATE EVERY LINE ITEM AGAINST INVENTORY,  *
+      *    THEN ADVANCE THE ORDER TO SHIPPED.                          *
+      ******************************************************************
+       2100-SHIP-ORDER.
+           MOVE 'INIT ' TO SH-OIMG-FUNCTION
+           CALL 'ORDITMGT' USING SH-OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 SH-OIMG-ITEM-ID
+                                 SH-OIMG-ITEM-QTY
+                                 SH-OIMG-ITEM-PRICE
+                                 SH-OIMG-ITEM-DISCOUNT
+                                 SH-OIMG-LINE-NO
+                                 SH-OIMG-END-OF-ITEMS
+                                 SH-OIMG-RETURN-CODE
+           PERFORM 2110-ALLOCATE-NEXT-ITEM THRU 2110-EXIT
+               UNTIL SH-OIMG-NO-MORE-ITEMS OR SH-OIMG-RC-ERROR
+           MOVE 'CLOSE' TO SH-OIMG-FUNCTION
+           CALL 'ORDITMGT' USING SH-OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 SH-OIMG-ITEM-ID
+                                 SH-OIMG-ITEM-QTY
+                                 SH-OIMG-ITEM-PRICE
+                                 SH-OIMG-ITEM-DISCOUNT
+                                 SH-OIMG-LINE-NO
+                                 SH-OIMG-END-OF-ITEMS
+                                 SH-OIMG-RETURN-CODE
+           IF SH-OIMG-RC-ERROR
+               MOVE 'LINE ITEM DETAIL COULD NOT BE FULLY ALLOCATED'
+                   TO SH-EXCEPTION-REASON
+               PERFORM 2800-WRITE-EXCEPTION THRU 2800-EXIT
+           ELSE
+               MOVE 'SH' TO ORDER-STATUS
+               MOVE SH-RUN-DATE TO ORDER-SHIP-DATE
+               REWRITE ORDER-MASTER-REC FROM ORDER-RECORD
+               ADD 1 TO SH-ORDERS-SHIPPED
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2110-ALLOCATE-NEXT-ITEM - FETCH ONE LINE ITEM FROM ORDITMGT    *
+      *    AND DECREMENT THE PRODUCT'S QUANTITY ON HAND.               *
+      ******************************************************************
+       2110-ALLOCATE-NEXT-ITEM.
+           MOVE 'NEXT ' TO SH-OIMG-FUNCTION
+           CALL 'ORDITMGT' USING SH-OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 SH-OIMG-ITEM-ID
+                                 SH-OIMG-ITEM-QTY
+                                 SH-OIMG-ITEM-PRICE
+                                 SH-OIMG-ITEM-DISCOUNT
+                                 SH-OIMG-LINE-NO
+                                 SH-OIMG-END-OF-ITEMS
+                                 SH-OIMG-RETURN-CODE
+           IF NOT SH-OIMG-NO-MORE-ITEMS AND NOT SH-OIMG-RC-ERROR
+               MOVE SH-OIMG-ITEM-ID TO PRODUCT-MASTER-KEY
+               READ PRODUCT-MASTER INTO PRODUCT-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO SH-PROD-FOUND-SW
+                   NOT INVALID KEY
+                       MOVE 'Y' TO SH-PROD-FOUND-SW
+               END-READ
+               IF SH-PROD-WAS-FOUND
+                   SUBTRACT SH-OIMG-ITEM-QTY FROM PROD-QTY-ON-HAND
+                   REWRITE PRODUCT-MASTER-REC FROM PRODUCT-RECORD
+               END-IF
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-DELIVER-ORDER - ADVANCE A SHIPPED ORDER TO DELIVERED.     *
+      ******************************************************************
+       2200-DELIVER-ORDER.
+           MOVE 'DL' TO ORDER-STATUS
+           REWRITE ORDER-MASTER-REC FROM ORDER-RECORD
+           ADD 1 TO SH-ORDERS-DELIVERED.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2800-WRITE-EXCEPTION                                           *
+      ******************************************************************
+       2800-WRITE-EXCEPTION.
+           STRING 'ORDER ' SHPT-ORDER-ID ' - ' SH-EXCEPTION-REASON
+               DELIMITED BY SIZE INTO SHIP-EXCEPTION-LINE
+           WRITE SHIP-EXCEPTION-LINE
+           ADD 1 TO SH-ORDERS-REJECTED.
+       2800-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-READ-SHIP-CONFIRM                                         *
+      ******************************************************************
+       2900-READ-SHIP-CONFIRM.
+           READ SHIP-CONFIRM-TRANS
+               AT END
+                   MOVE 'Y' TO SH-SHPT-EOF-SW
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.           *
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE SHIP-CONFIRM-TRANS
+                 ORDER-MASTER
+                 PRODUCT-MASTER
+                 SHIP-EXCEPTION-RPT
+           DISPLAY 'ORDSHIP - ORDERS SHIPPED:   ' SH-ORDERS-SHIPPED
+           DISPLAY 'ORDSHIP - ORDERS DELIVERED: ' SH-ORDERS-DELIVERED
+           DISPLAY 'ORDSHIP - ORDERS REJECTED:  ' SH-ORDERS-REJECTED.
+       9000-EXIT.
+           EXIT.
