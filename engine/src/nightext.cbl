@@ -0,0 +1,298 @@
+      ******************************************************************
+      * PROGRAM-ID: NIGHTEXT                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    NIGHTEXT.
+       AUTHOR.        R G MORALES.
+       INSTALLATION.  DATA PROCESSING DEPT.
+       DATE-WRITTEN.  2024-03-11.
+       DATE-COMPILED.
+      ******************************************************************
+      * DESCRIPTION.  NIGHTLY EXTRACT FEED FOR THE ANALYTICS/ERP       *
+      *    INTERFACE. WRITES ONE FIXED-WIDTH EXTRACT-RECORD (SEE       *
+      *    EXTFEED COPYBOOK) PER ORDER HEADER, PER ORDER LINE ITEM     *
+      *    (WALKED THROUGH ORDITMGT SO OVERFLOW LINES ARE INCLUDED),   *
+      *    AND PER PRODUCT, FOLLOWED BY A SINGLE TRAILER RECORD        *
+      *    CARRYING RECORD COUNTS AND CONTROL TOTALS SO THE RECEIVING  *
+      *    SYSTEM CAN VERIFY THE FEED ARRIVED COMPLETE.                *
+      ******************************************************************
+      * MODIFICATION HISTORY.                                          *
+      *    2024-03-11 RGM  INITIAL VERSION.                            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-MASTER ASSIGN TO "ORDRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDER-MASTER-KEY
+               FILE STATUS IS NX-ORDM-FS.
+
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PRODUCT-MASTER-KEY
+               FILE STATUS IS NX-PROD-FS.
+
+           SELECT EXTRACT-FEED ASSIGN TO "NIGHTFD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS NX-FEED-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-MASTER-REC.
+           05  ORDER-MASTER-KEY        PIC 9(10).
+           05  FILLER                  PIC X(959).
+
+       FD  PRODUCT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  PRODUCT-MASTER-REC.
+           05  PRODUCT-MASTER-KEY      PIC 9(8).
+           05  FILLER                  PIC X(333).
+
+       FD  EXTRACT-FEED
+           LABEL RECORDS ARE STANDARD.
+           COPY 'extfeed.cpy'.
+
+       WORKING-STORAGE SECTION.
+       COPY 'sample.cpy'.
+
+       01  NX-FILE-STATUSES.
+           05  NX-ORDM-FS              PIC X(2) VALUE '00'.
+           05  NX-PROD-FS              PIC X(2) VALUE '00'.
+           05  NX-FEED-FS              PIC X(2) VALUE '00'.
+
+       01  NX-SWITCHES.
+           05  NX-ORDM-EOF-SW          PIC X(1) VALUE 'N'.
+               88  NX-ORDM-EOF                  VALUE 'Y'.
+           05  NX-PROD-EOF-SW          PIC X(1) VALUE 'N'.
+               88  NX-PROD-EOF                  VALUE 'Y'.
+
+       01  NX-CONTROL-TOTALS.
+           05  NX-HDR-COUNT            PIC 9(9) COMP-3 VALUE ZERO.
+           05  NX-ITEM-COUNT           PIC 9(9) COMP-3 VALUE ZERO.
+           05  NX-PROD-COUNT           PIC 9(9) COMP-3 VALUE ZERO.
+           05  NX-TOT-AMOUNT           PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  NX-TOT-QTY              PIC S9(9) COMP-3 VALUE ZERO.
+           05  NX-ORDERS-WITH-ERRORS   PIC 9(7) COMP-3 VALUE ZERO.
+
+       01  NX-ORDITMGT-PARMS.
+           05  NX-OIMG-FUNCTION        PIC X(5).
+           05  NX-OIMG-ITEM-ID         PIC 9(8).
+           05  NX-OIMG-ITEM-QTY        PIC 9(3).
+           05  NX-OIMG-ITEM-PRICE      PIC S9(5)V99 COMP-3.
+           05  NX-OIMG-ITEM-DISCOUNT   PIC S9(3)V99 COMP-3.
+           05  NX-OIMG-LINE-NO         PIC 9(3).
+           05  NX-OIMG-END-OF-ITEMS    PIC X(1).
+               88  NX-OIMG-NO-MORE-ITEMS        VALUE 'Y'.
+           05  NX-OIMG-RETURN-CODE     PIC X(1).
+               88  NX-OIMG-RC-ERROR             VALUE 'E'.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAIN-CONTROL                                              *
+      ******************************************************************
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-EXTRACT-ORDERS THRU 2000-EXIT
+           PERFORM 3000-EXTRACT-PRODUCTS THRU 3000-EXIT
+           PERFORM 8000-WRITE-TRAILER THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE                                                *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT ORDER-MASTER
+           OPEN INPUT PRODUCT-MASTER
+           OPEN OUTPUT EXTRACT-FEED
+           PERFORM 2900-READ-ORDER THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-EXTRACT-ORDERS - WRITE ONE HEADER RECORD AND ONE ITEM     *
+      *    RECORD PER LINE ITEM FOR EVERY ORDER ON THE MASTER.         *
+      ******************************************************************
+       2000-EXTRACT-ORDERS.
+           PERFORM 2100-EXTRACT-ONE-ORDER THRU 2100-EXIT
+               UNTIL NX-ORDM-EOF.
+       2000-EXIT.
+           EXIT.
+
+       2100-EXTRACT-ONE-ORDER.
+           PERFORM 2110-WRITE-ORDER-HEADER THRU 2110-EXIT
+           PERFORM 2120-EXTRACT-ORDER-ITEMS THRU 2120-EXIT
+           PERFORM 2900-READ-ORDER THRU 2900-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2110-WRITE-ORDER-HEADER                                        *
+      ******************************************************************
+       2110-WRITE-ORDER-HEADER.
+           MOVE SPACES TO EXTRACT-RECORD
+           SET EXT-TYPE-ORDER-HDR TO TRUE
+           MOVE ORDER-ID TO EXT-OH-ORDER-ID
+           MOVE ORDER-CUST-ID TO EXT-OH-CUST-ID
+           MOVE ORDER-DATE TO EXT-OH-ORDER-DATE
+           MOVE ORDER-SHIP-DATE TO EXT-OH-SHIP-DATE
+           MOVE ORDER-STATUS TO EXT-OH-STATUS
+           MOVE ORDER-TOTAL TO EXT-OH-TOTAL
+           MOVE ORDER-TAX TO EXT-OH-TAX
+           MOVE ORDER-SHIPPING TO EXT-OH-SHIPPING
+           MOVE ORDER-ITEM-COUNT TO EXT-OH-ITEM-COUNT
+           WRITE EXTRACT-RECORD
+           ADD 1 TO NX-HDR-COUNT
+           ADD ORDER-TOTAL TO NX-TOT-AMOUNT.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2120-EXTRACT-ORDER-ITEMS - WALK THE ORDER'S LINE ITEMS         *
+      *    THROUGH ORDITMGT SO OVERFLOW LINES ARE INCLUDED.            *
+      ******************************************************************
+       2120-EXTRACT-ORDER-ITEMS.
+           MOVE 'INIT ' TO NX-OIMG-FUNCTION
+           CALL 'ORDITMGT' USING NX-OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 NX-OIMG-ITEM-ID
+                                 NX-OIMG-ITEM-QTY
+                                 NX-OIMG-ITEM-PRICE
+                                 NX-OIMG-ITEM-DISCOUNT
+                                 NX-OIMG-LINE-NO
+                                 NX-OIMG-END-OF-ITEMS
+                                 NX-OIMG-RETURN-CODE
+           PERFORM 2130-WRITE-NEXT-ITEM THRU 2130-EXIT
+               UNTIL NX-OIMG-NO-MORE-ITEMS OR NX-OIMG-RC-ERROR
+           MOVE 'CLOSE' TO NX-OIMG-FUNCTION
+           CALL 'ORDITMGT' USING NX-OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 NX-OIMG-ITEM-ID
+                                 NX-OIMG-ITEM-QTY
+                                 NX-OIMG-ITEM-PRICE
+                                 NX-OIMG-ITEM-DISCOUNT
+                                 NX-OIMG-LINE-NO
+                                 NX-OIMG-END-OF-ITEMS
+                                 NX-OIMG-RETURN-CODE
+           IF NX-OIMG-RC-ERROR
+               DISPLAY 'NIGHTEXT - LINE ITEM DETAIL COULD NOT BE '
+                       'FULLY EXTRACTED FOR ORDER-ID ' ORDER-ID
+                       ' - EXT-OH-ITEM-COUNT WILL NOT MATCH THE '
+                       'ITEM RECORDS WRITTEN'
+               ADD 1 TO NX-ORDERS-WITH-ERRORS
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+       2130-WRITE-NEXT-ITEM.
+           MOVE 'NEXT ' TO NX-OIMG-FUNCTION
+           CALL 'ORDITMGT' USING NX-OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 NX-OIMG-ITEM-ID
+                                 NX-OIMG-ITEM-QTY
+                                 NX-OIMG-ITEM-PRICE
+                                 NX-OIMG-ITEM-DISCOUNT
+                                 NX-OIMG-LINE-NO
+                                 NX-OIMG-END-OF-ITEMS
+                                 NX-OIMG-RETURN-CODE
+           IF NOT NX-OIMG-NO-MORE-ITEMS AND NOT NX-OIMG-RC-ERROR
+               MOVE SPACES TO EXTRACT-RECORD
+               SET EXT-TYPE-ORDER-ITEM TO TRUE
+               MOVE ORDER-ID TO EXT-OI-ORDER-ID
+               MOVE NX-OIMG-LINE-NO TO EXT-OI-LINE-NO
+               MOVE NX-OIMG-ITEM-ID TO EXT-OI-ITEM-ID
+               MOVE NX-OIMG-ITEM-QTY TO EXT-OI-QTY
+               MOVE NX-OIMG-ITEM-PRICE TO EXT-OI-PRICE
+               MOVE NX-OIMG-ITEM-DISCOUNT TO EXT-OI-DISCOUNT
+               WRITE EXTRACT-RECORD
+               ADD 1 TO NX-ITEM-COUNT
+               ADD NX-OIMG-ITEM-QTY TO NX-TOT-QTY
+           END-IF.
+       2130-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-READ-ORDER                                                *
+      ******************************************************************
+       2900-READ-ORDER.
+           READ ORDER-MASTER NEXT INTO ORDER-RECORD
+               AT END
+                   MOVE 'Y' TO NX-ORDM-EOF-SW
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-EXTRACT-PRODUCTS - WRITE ONE RECORD PER PRODUCT.          *
+      ******************************************************************
+       3000-EXTRACT-PRODUCTS.
+           PERFORM 3900-READ-PRODUCT THRU 3900-EXIT
+           PERFORM 3100-WRITE-PRODUCT THRU 3100-EXIT
+               UNTIL NX-PROD-EOF.
+       3000-EXIT.
+           EXIT.
+
+       3100-WRITE-PRODUCT.
+           MOVE SPACES TO EXTRACT-RECORD
+           SET EXT-TYPE-PRODUCT TO TRUE
+           MOVE PROD-ID TO EXT-PR-PROD-ID
+           MOVE PROD-NAME TO EXT-PR-NAME
+           MOVE PROD-CATEGORY TO EXT-PR-CATEGORY
+           MOVE PROD-PRICE TO EXT-PR-PRICE
+           MOVE PROD-QTY-ON-HAND TO EXT-PR-QTY-ON-HAND
+           MOVE PROD-REORDER-LEVEL TO EXT-PR-REORDER-LEVEL
+           MOVE PROD-SUPPLIER-ID TO EXT-PR-SUPPLIER-ID
+           MOVE PROD-STATUS TO EXT-PR-STATUS
+           WRITE EXTRACT-RECORD
+           ADD 1 TO NX-PROD-COUNT
+           PERFORM 3900-READ-PRODUCT THRU 3900-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3900-READ-PRODUCT                                              *
+      ******************************************************************
+       3900-READ-PRODUCT.
+           READ PRODUCT-MASTER NEXT INTO PRODUCT-RECORD
+               AT END
+                   MOVE 'Y' TO NX-PROD-EOF-SW
+           END-READ.
+       3900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-WRITE-TRAILER - ONE TRAILER RECORD WITH RECORD COUNTS AND *
+      *    CONTROL TOTALS FOR THE RECEIVING SYSTEM TO BALANCE AGAINST. *
+      ******************************************************************
+       8000-WRITE-TRAILER.
+           MOVE SPACES TO EXTRACT-RECORD
+           SET EXT-TYPE-TRAILER TO TRUE
+           MOVE NX-HDR-COUNT TO EXT-TR-ORDER-HDR-COUNT
+           MOVE NX-ITEM-COUNT TO EXT-TR-ORDER-ITEM-CNT
+           MOVE NX-PROD-COUNT TO EXT-TR-PRODUCT-COUNT
+           ADD NX-HDR-COUNT NX-ITEM-COUNT NX-PROD-COUNT
+               GIVING EXT-TR-TOTAL-REC-COUNT
+           ADD 1 TO EXT-TR-TOTAL-REC-COUNT
+           MOVE NX-TOT-AMOUNT TO EXT-TR-CTL-TOT-AMT
+           MOVE NX-TOT-QTY TO EXT-TR-CTL-TOT-QTY
+           WRITE EXTRACT-RECORD.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.           *
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE ORDER-MASTER PRODUCT-MASTER EXTRACT-FEED
+           DISPLAY 'NIGHTEXT - ORDER HEADERS: ' NX-HDR-COUNT
+           DISPLAY 'NIGHTEXT - ORDER ITEMS:   ' NX-ITEM-COUNT
+           DISPLAY 'NIGHTEXT - PRODUCTS:      ' NX-PROD-COUNT
+           DISPLAY 'NIGHTEXT - ORDERS WITH ITEM ERRORS: '
+                   NX-ORDERS-WITH-ERRORS.
+       9000-EXIT.
+           EXIT.
