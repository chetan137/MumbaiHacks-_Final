@@ -0,0 +1,249 @@
+      ******************************************************************
+      * PROGRAM-ID: ORDXFOOT                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORDXFOOT.
+       AUTHOR.        R G MORALES.
+       INSTALLATION.  DATA PROCESSING DEPT.
+       DATE-WRITTEN.  2024-02-19.
+       DATE-COMPILED.
+      ******************************************************************
+      * DESCRIPTION.  ORDER TOTAL CROSS-FOOTING EXCEPTION REPORT.      *
+      *    BROWSES THE ORDER MASTER AND, FOR EVERY ORDER, WALKS ALL OF *
+      *    ITS LINE ITEMS THROUGH ORDITMGT (SO OVERFLOW LINES ARE      *
+      *    INCLUDED) TO RECOMPUTE THE ORDER'S SUBTOTAL, ADDS TAX AND   *
+      *    SHIPPING, AND COMPARES THE RESULT TO THE STORED             *
+      *    ORDER-TOTAL. ORDERS WHERE THE TWO DISAGREE ARE PRINTED TO   *
+      *    THE EXCEPTION REPORT SO ACCOUNTING CAN INVESTIGATE.         *
+      ******************************************************************
+      * MODIFICATION HISTORY.                                          *
+      *    2024-02-19 RGM  INITIAL VERSION.                            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-MASTER ASSIGN TO "ORDRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDER-MASTER-KEY
+               FILE STATUS IS XF-ORDM-FS.
+
+           SELECT XFOOT-EXCEPTION-RPT ASSIGN TO "ORDXFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS XF-RPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-MASTER-REC.
+           05  ORDER-MASTER-KEY        PIC 9(10).
+           05  FILLER                  PIC X(959).
+
+       FD  XFOOT-EXCEPTION-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  XFOOT-EXCEPTION-LINE        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY 'sample.cpy'.
+
+       01  XF-FILE-STATUSES.
+           05  XF-ORDM-FS              PIC X(2) VALUE '00'.
+           05  XF-RPT-FS               PIC X(2) VALUE '00'.
+
+       01  XF-SWITCHES.
+           05  XF-ORDM-EOF-SW          PIC X(1) VALUE 'N'.
+               88  XF-ORDM-EOF                  VALUE 'Y'.
+
+       01  XF-COUNTERS.
+           05  XF-ORDERS-CHECKED       PIC 9(7) COMP-3 VALUE ZERO.
+           05  XF-ORDERS-OUT-OF-BAL    PIC 9(7) COMP-3 VALUE ZERO.
+
+       01  XF-WORK-FIELDS.
+           05  XF-COMPUTED-SUBTOTAL    PIC S9(7)V99 COMP-3.
+           05  XF-COMPUTED-TOTAL       PIC S9(7)V99 COMP-3.
+           05  XF-EXTENDED-AMOUNT      PIC S9(7)V99 COMP-3.
+           05  XF-DIFFERENCE           PIC S9(7)V99 COMP-3.
+
+       01  XF-ORDITMGT-PARMS.
+           05  XF-OIMG-FUNCTION        PIC X(5).
+           05  XF-OIMG-ITEM-ID         PIC 9(8).
+           05  XF-OIMG-ITEM-QTY        PIC 9(3).
+           05  XF-OIMG-ITEM-PRICE      PIC S9(5)V99 COMP-3.
+           05  XF-OIMG-ITEM-DISCOUNT   PIC S9(3)V99 COMP-3.
+           05  XF-OIMG-LINE-NO         PIC 9(3).
+           05  XF-OIMG-END-OF-ITEMS    PIC X(1).
+               88  XF-OIMG-NO-MORE-ITEMS        VALUE 'Y'.
+           05  XF-OIMG-RETURN-CODE     PIC X(1).
+               88  XF-OIMG-RC-ERROR             VALUE 'E'.
+
+       01  XFOOT-HEADING.
+           05  FILLER                  PIC X(37) VALUE
+               'ORDER TOTAL CROSS-FOOTING EXCEPTIONS'.
+
+       01  XFOOT-DETAIL-LINE.
+           05  XFD-ORDER-ID            PIC X(10) VALUE 'ORDER '.
+           05  XFD-ORDER-ID-V          PIC Z(9)9.
+           05  FILLER                  PIC X(3) VALUE ' - '.
+           05  FILLER                  PIC X(9) VALUE 'STORED '.
+           05  XFD-STORED-TOTAL        PIC -ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(11) VALUE '  COMPUTED '.
+           05  XFD-COMPUTED-TOTAL      PIC -ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(11) VALUE '  DIFF    '.
+           05  XFD-DIFFERENCE          PIC -ZZZ,ZZ9.99.
+
+       01  XFOOT-ITEM-ERROR-LINE.
+           05  XFI-ORDER-ID            PIC X(10) VALUE 'ORDER '.
+           05  XFI-ORDER-ID-V          PIC Z(9)9.
+           05  FILLER                  PIC X(3) VALUE ' - '.
+           05  FILLER                  PIC X(52) VALUE
+               'LINE ITEM DETAIL COULD NOT BE FULLY READ - SKIPPED'.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAIN-CONTROL                                              *
+      ******************************************************************
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-CHECK-ORDER THRU 2000-EXIT
+               UNTIL XF-ORDM-EOF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE                                                *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT ORDER-MASTER
+           OPEN OUTPUT XFOOT-EXCEPTION-RPT
+           MOVE SPACES TO XFOOT-EXCEPTION-LINE
+           WRITE XFOOT-EXCEPTION-LINE FROM XFOOT-HEADING
+           PERFORM 2900-READ-ORDER THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CHECK-ORDER - RECOMPUTE THE ORDER TOTAL AND COMPARE.      *
+      ******************************************************************
+       2000-CHECK-ORDER.
+           ADD 1 TO XF-ORDERS-CHECKED
+           PERFORM 2100-RECOMPUTE-TOTAL THRU 2100-EXIT
+           IF XF-OIMG-RC-ERROR
+               PERFORM 2210-WRITE-ITEM-ERROR THRU 2210-EXIT
+               ADD 1 TO XF-ORDERS-OUT-OF-BAL
+           ELSE
+               IF XF-COMPUTED-TOTAL NOT = ORDER-TOTAL
+                   SUBTRACT ORDER-TOTAL FROM XF-COMPUTED-TOTAL
+                       GIVING XF-DIFFERENCE
+                   PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+                   ADD 1 TO XF-ORDERS-OUT-OF-BAL
+               END-IF
+           END-IF
+           PERFORM 2900-READ-ORDER THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-RECOMPUTE-TOTAL - WALK EVERY LINE ITEM THROUGH ORDITMGT   *
+      *    AND FOOT THE EXTENDED AMOUNTS, THEN ADD TAX AND SHIPPING.   *
+      ******************************************************************
+       2100-RECOMPUTE-TOTAL.
+           MOVE ZERO TO XF-COMPUTED-SUBTOTAL
+           MOVE 'INIT ' TO XF-OIMG-FUNCTION
+           CALL 'ORDITMGT' USING XF-OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 XF-OIMG-ITEM-ID
+                                 XF-OIMG-ITEM-QTY
+                                 XF-OIMG-ITEM-PRICE
+                                 XF-OIMG-ITEM-DISCOUNT
+                                 XF-OIMG-LINE-NO
+                                 XF-OIMG-END-OF-ITEMS
+                                 XF-OIMG-RETURN-CODE
+           PERFORM 2110-FOOT-NEXT-ITEM THRU 2110-EXIT
+               UNTIL XF-OIMG-NO-MORE-ITEMS OR XF-OIMG-RC-ERROR
+           MOVE 'CLOSE' TO XF-OIMG-FUNCTION
+           CALL 'ORDITMGT' USING XF-OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 XF-OIMG-ITEM-ID
+                                 XF-OIMG-ITEM-QTY
+                                 XF-OIMG-ITEM-PRICE
+                                 XF-OIMG-ITEM-DISCOUNT
+                                 XF-OIMG-LINE-NO
+                                 XF-OIMG-END-OF-ITEMS
+                                 XF-OIMG-RETURN-CODE
+           ADD XF-COMPUTED-SUBTOTAL ORDER-TAX ORDER-SHIPPING
+               GIVING XF-COMPUTED-TOTAL.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2110-FOOT-NEXT-ITEM - ADD ONE LINE ITEM'S EXTENDED AMOUNT TO   *
+      *    THE RUNNING SUBTOTAL.                                       *
+      ******************************************************************
+       2110-FOOT-NEXT-ITEM.
+           MOVE 'NEXT ' TO XF-OIMG-FUNCTION
+           CALL 'ORDITMGT' USING XF-OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 XF-OIMG-ITEM-ID
+                                 XF-OIMG-ITEM-QTY
+                                 XF-OIMG-ITEM-PRICE
+                                 XF-OIMG-ITEM-DISCOUNT
+                                 XF-OIMG-LINE-NO
+                                 XF-OIMG-END-OF-ITEMS
+                                 XF-OIMG-RETURN-CODE
+           IF NOT XF-OIMG-NO-MORE-ITEMS AND NOT XF-OIMG-RC-ERROR
+               MULTIPLY XF-OIMG-ITEM-PRICE BY XF-OIMG-ITEM-QTY
+                   GIVING XF-EXTENDED-AMOUNT
+               SUBTRACT XF-OIMG-ITEM-DISCOUNT FROM XF-EXTENDED-AMOUNT
+               ADD XF-EXTENDED-AMOUNT TO XF-COMPUTED-SUBTOTAL
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-EXCEPTION                                           *
+      ******************************************************************
+       2200-WRITE-EXCEPTION.
+           MOVE ORDER-ID TO XFD-ORDER-ID-V
+           MOVE ORDER-TOTAL TO XFD-STORED-TOTAL
+           MOVE XF-COMPUTED-TOTAL TO XFD-COMPUTED-TOTAL
+           MOVE XF-DIFFERENCE TO XFD-DIFFERENCE
+           MOVE SPACES TO XFOOT-EXCEPTION-LINE
+           WRITE XFOOT-EXCEPTION-LINE FROM XFOOT-DETAIL-LINE.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2210-WRITE-ITEM-ERROR - ORDITMGT COULD NOT DELIVER THE ORDER'S *
+      *    FULL ITEM LIST, SO THE RECOMPUTED TOTAL IS NOT TRUSTWORTHY. *
+      *    FLAG THE ORDER INSTEAD OF COMPARING A PARTIAL SUBTOTAL.     *
+      ******************************************************************
+       2210-WRITE-ITEM-ERROR.
+           MOVE ORDER-ID TO XFI-ORDER-ID-V
+           MOVE SPACES TO XFOOT-EXCEPTION-LINE
+           WRITE XFOOT-EXCEPTION-LINE FROM XFOOT-ITEM-ERROR-LINE.
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-READ-ORDER                                                *
+      ******************************************************************
+       2900-READ-ORDER.
+           READ ORDER-MASTER INTO ORDER-RECORD
+               AT END
+                   MOVE 'Y' TO XF-ORDM-EOF-SW
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.           *
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE ORDER-MASTER XFOOT-EXCEPTION-RPT
+           DISPLAY 'ORDXFOOT - ORDERS CHECKED:    ' XF-ORDERS-CHECKED
+           DISPLAY 'ORDXFOOT - ORDERS OUT OF BAL:  '
+               XF-ORDERS-OUT-OF-BAL.
+       9000-EXIT.
+           EXIT.
