@@ -0,0 +1,492 @@
+      ******************************************************************
+      * PROGRAM-ID: ORDPURGE                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORDPURGE.
+       AUTHOR.        R G MORALES.
+       INSTALLATION.  DATA PROCESSING DEPT.
+       DATE-WRITTEN.  2024-03-04.
+       DATE-COMPILED.
+      ******************************************************************
+      * DESCRIPTION.  ORDER ARCHIVE/PURGE JOB. SCANS THE ORDER MASTER  *
+      *    IN ORDER-ID SEQUENCE AND MOVES ANY CANCELLED ORDER, OR ANY  *
+      *    DELIVERED ORDER OLDER THAN THE RETENTION PERIOD, TO THE     *
+      *    ORDER HISTORY FILE, THEN DELETES IT FROM THE ACTIVE MASTER. *
+      *    A CHECKPOINT RECORD IS WRITTEN EVERY ORDPURGE-CKPT-INTERVAL *
+      *    RECORDS SO A RUN THAT ABENDS OR IS CANCELLED MID-SCAN CAN   *
+      *    BE RESTARTED FROM THE LAST ORDER-ID PROCESSED RATHER THAN   *
+      *    FROM THE TOP OF THE ORDER FILE.                             *
+      ******************************************************************
+      * MODIFICATION HISTORY.                                          *
+      *    2024-03-04 RGM  INITIAL VERSION.                            *
+      *    2024-05-06 RGM  ARCHIVE OVERFLOW LINE ITEMS (BEYOND 50) TO  *
+      *                    ORDER-HISTORY-DETAIL VIA ORDITMGT INSTEAD   *
+      *                    OF DROPPING THEM; PURGE THE MATCHING        *
+      *                    ORDER-DETAIL OVERFLOW BLOCKS.               *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-MASTER ASSIGN TO "ORDRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDER-MASTER-KEY
+               FILE STATUS IS OP-ORDM-FS.
+
+           SELECT ORDER-HISTORY ASSIGN TO "ORDHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OHIST-ORDER-ID
+               FILE STATUS IS OP-HIST-FS.
+
+           SELECT PURGE-CHECKPOINT ASSIGN TO "ORDPCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS OP-CKPT-FS.
+
+           SELECT ORDER-HISTORY-DETAIL ASSIGN TO "ORDHDTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OHDTL-KEY
+               FILE STATUS IS OP-HDTL-FS.
+
+           SELECT ORDER-DETAIL ASSIGN TO "ORDRDTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ODTL-KEY
+               FILE STATUS IS OP-DTL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-MASTER-REC.
+           05  ORDER-MASTER-KEY        PIC 9(10).
+           05  FILLER                  PIC X(959).
+
+       FD  ORDER-HISTORY
+           LABEL RECORDS ARE STANDARD.
+           COPY 'ordhist.cpy'.
+
+       FD  PURGE-CHECKPOINT
+           LABEL RECORDS ARE STANDARD.
+           COPY 'ordckpt.cpy'.
+
+       FD  ORDER-HISTORY-DETAIL
+           LABEL RECORDS ARE STANDARD.
+           COPY 'ordhdtl.cpy'.
+
+       FD  ORDER-DETAIL
+           LABEL RECORDS ARE STANDARD.
+           COPY 'orddtl.cpy'.
+
+       WORKING-STORAGE SECTION.
+       COPY 'sample.cpy'.
+
+       01  OP-FILE-STATUSES.
+           05  OP-ORDM-FS              PIC X(2) VALUE '00'.
+           05  OP-HIST-FS              PIC X(2) VALUE '00'.
+           05  OP-CKPT-FS              PIC X(2) VALUE '00'.
+           05  OP-HDTL-FS              PIC X(2) VALUE '00'.
+           05  OP-DTL-FS               PIC X(2) VALUE '00'.
+
+       01  OP-SWITCHES.
+           05  OP-ORDM-EOF-SW          PIC X(1) VALUE 'N'.
+               88  OP-ORDM-EOF                  VALUE 'Y'.
+           05  OP-CKPT-FOUND-SW        PIC X(1) VALUE 'N'.
+               88  OP-CKPT-WAS-FOUND            VALUE 'Y'.
+
+       01  OP-JOB-NAME                 PIC X(8) VALUE 'ORDPURGE'.
+
+       01  OP-RUN-DATE.
+           05  OP-RUN-YY               PIC 9(4).
+           05  OP-RUN-MM               PIC 9(2).
+           05  OP-RUN-DD               PIC 9(2).
+
+       01  OP-SHIP-DATE-WORK.
+           05  OP-SHIP-YY              PIC 9(4).
+           05  OP-SHIP-MM              PIC 9(2).
+           05  OP-SHIP-DD              PIC 9(2).
+
+       01  OP-AGE-WORK.
+           05  OP-AGE-DAYS             PIC S9(7) COMP-3.
+           05  OP-AGE-YY-PART          PIC S9(7) COMP-3.
+           05  OP-AGE-MM-PART          PIC S9(7) COMP-3.
+           05  OP-AGE-DD-PART          PIC S9(7) COMP-3.
+
+       01  OP-CONSTANTS.
+           05  OP-RETENTION-DAYS       PIC 9(4) VALUE 365.
+           05  OP-CKPT-INTERVAL        PIC 9(5) VALUE 100.
+
+       01  OP-COUNTERS.
+           05  OP-RECS-READ            PIC 9(9) COMP-3 VALUE ZERO.
+           05  OP-RECS-ARCHIVED        PIC 9(9) COMP-3 VALUE ZERO.
+           05  OP-RECS-SINCE-CKPT      PIC 9(5) COMP-3 VALUE ZERO.
+
+      ******************************************************************
+      * PARAMETERS FOR THE SHARED ORDITMGT LINE-ITEM ACCESSOR - USED   *
+      * SO ARCHIVING WALKS THE ORDER'S FULL ITEM LIST (BASE TABLE PLUS *
+      * ANY ORDER-DETAIL OVERFLOW) THE SAME WAY EVERY OTHER PROGRAM    *
+      * THAT MUST SEE ALL OF AN ORDER'S LINE ITEMS DOES.               *
+      ******************************************************************
+       01  OP-OIMG-PARMS.
+           05  OP-OIMG-FUNCTION        PIC X(5).
+           05  OP-OIMG-ITEM-ID         PIC 9(8).
+           05  OP-OIMG-ITEM-QTY        PIC 9(3).
+           05  OP-OIMG-ITEM-PRICE      PIC S9(5)V99 COMP-3.
+           05  OP-OIMG-ITEM-DISCOUNT   PIC S9(3)V99 COMP-3.
+           05  OP-OIMG-LINE-NO         PIC 9(3).
+           05  OP-OIMG-END-OF-ITEMS    PIC X(1).
+               88  OP-OIMG-NO-MORE-ITEMS        VALUE 'Y'.
+           05  OP-OIMG-RETURN-CODE     PIC X(1).
+               88  OP-OIMG-RC-ERROR             VALUE 'E'.
+
+      ******************************************************************
+      * WORK AREA FOR BUFFERING OVERFLOW LINE ITEMS (LINE 51 AND UP)   *
+      * INTO ORDER-HISTORY-DETAIL BLOCKS, ONE BLOCK OF 50 AT A TIME,   *
+      * MIRRORING THE BLOCK/OFFSET ARITHMETIC ORDITMGT USES ON THE     *
+      * ACTIVE-SIDE ORDER-DETAIL FILE.                                 *
+      ******************************************************************
+       01  OP-HDTL-WORK.
+           05  OP-HDTL-BLOCK           PIC 9(4) COMP VALUE ZERO.
+           05  OP-HDTL-LAST-BLOCK      PIC 9(4) COMP VALUE ZERO.
+           05  OP-HDTL-NEEDED-BLOCK    PIC 9(4) COMP VALUE ZERO.
+           05  OP-HDTL-OFFSET          PIC 9(3) COMP VALUE ZERO.
+           05  OP-HDTL-REMAINDER       PIC 9(3) COMP VALUE ZERO.
+           05  OP-HDTL-POSITION        PIC 9(3) COMP VALUE ZERO.
+           05  OP-HDTL-DIRTY-SW        PIC X(1) VALUE 'N'.
+               88  OP-HDTL-BLOCK-IS-DIRTY       VALUE 'Y'.
+
+       01  OP-DTL-DEL-SEQ              PIC 9(4) COMP.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAIN-CONTROL                                              *
+      ******************************************************************
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-ORDER THRU 2000-EXIT
+               UNTIL OP-ORDM-EOF
+           PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+           SET CKPT-COMPLETE TO TRUE
+           REWRITE PURGE-CHECKPOINT-RECORD
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, LOAD OR CREATE THE CHECKPOINT,   *
+      *    AND POSITION THE ORDER MASTER TO RESUME FROM IT.            *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN I-O ORDER-MASTER
+           OPEN I-O ORDER-HISTORY
+           OPEN I-O ORDER-HISTORY-DETAIL
+           OPEN I-O PURGE-CHECKPOINT
+           ACCEPT OP-RUN-DATE FROM DATE YYYYMMDD
+           MOVE OP-JOB-NAME TO CKPT-JOB-NAME
+           READ PURGE-CHECKPOINT
+               INVALID KEY
+                   MOVE 'N' TO OP-CKPT-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO OP-CKPT-FOUND-SW
+           END-READ
+           IF OP-CKPT-WAS-FOUND AND CKPT-IN-PROGRESS
+               DISPLAY 'ORDPURGE - RESUMING AFTER ORDER-ID '
+                       CKPT-LAST-ORDER-ID
+               MOVE CKPT-RECS-READ TO OP-RECS-READ
+               MOVE CKPT-RECS-ARCHIVED TO OP-RECS-ARCHIVED
+               MOVE CKPT-LAST-ORDER-ID TO ORDER-MASTER-KEY
+               START ORDER-MASTER KEY IS GREATER THAN ORDER-MASTER-KEY
+                   INVALID KEY
+                       MOVE 'Y' TO OP-ORDM-EOF-SW
+               END-START
+           ELSE
+               MOVE OP-JOB-NAME TO CKPT-JOB-NAME
+               MOVE ZERO TO CKPT-LAST-ORDER-ID
+               MOVE ZERO TO CKPT-RECS-READ
+               MOVE ZERO TO CKPT-RECS-ARCHIVED
+               SET CKPT-IN-PROGRESS TO TRUE
+               IF OP-CKPT-WAS-FOUND
+                   REWRITE PURGE-CHECKPOINT-RECORD
+               ELSE
+                   WRITE PURGE-CHECKPOINT-RECORD
+               END-IF
+           END-IF
+           IF NOT OP-ORDM-EOF
+               PERFORM 2900-READ-ORDER THRU 2900-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ORDER - ARCHIVE THE ORDER IF IT QUALIFIES, THEN   *
+      *    CHECKPOINT EVERY OP-CKPT-INTERVAL RECORDS.                  *
+      ******************************************************************
+       2000-PROCESS-ORDER.
+           ADD 1 TO OP-RECS-READ
+           ADD 1 TO OP-RECS-SINCE-CKPT
+           MOVE ORDER-ID TO CKPT-LAST-ORDER-ID
+           IF ORDER-CANCELLED
+               PERFORM 2100-ARCHIVE-ORDER THRU 2100-EXIT
+           ELSE
+               IF ORDER-DELIVERED
+                   PERFORM 2200-CHECK-DELIVERED-AGE THRU 2200-EXIT
+               END-IF
+           END-IF
+           IF OP-RECS-SINCE-CKPT >= OP-CKPT-INTERVAL
+               PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+               MOVE ZERO TO OP-RECS-SINCE-CKPT
+           END-IF
+           PERFORM 2900-READ-ORDER THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-ARCHIVE-ORDER - COPY THE ORDER TO HISTORY AND DELETE IT   *
+      *    FROM THE ACTIVE MASTER. LINE ITEMS ARE WALKED THROUGH       *
+      *    ORDITMGT (BASE TABLE PLUS ANY ORDER-DETAIL OVERFLOW) RATHER *
+      *    THAN COPIED DIRECTLY FROM ORDER-ITEMS, SO AN ORDER FLAGGED  *
+      *    ORDER-HAS-OVERFLOW DOES NOT LOSE ITS LINES BEYOND 50 WHEN   *
+      *    IT IS ARCHIVED.                                             *
+      ******************************************************************
+       2100-ARCHIVE-ORDER.
+           MOVE OP-RUN-DATE TO OHIST-ARCHIVE-DATE
+           IF ORDER-CANCELLED
+               SET OHIST-REASON-CANCELLED TO TRUE
+           ELSE
+               SET OHIST-REASON-AGED-OUT TO TRUE
+           END-IF
+           MOVE ORDER-ID TO OHIST-ORDER-ID
+           MOVE ORDER-CUST-ID TO OHIST-CUST-ID
+           MOVE ORDER-DATE TO OHIST-ORDER-DATE
+           MOVE ORDER-SHIP-DATE TO OHIST-SHIP-DATE
+           MOVE ORDER-STATUS TO OHIST-STATUS
+           MOVE ORDER-TOTAL TO OHIST-TOTAL
+           MOVE ORDER-TAX TO OHIST-TAX
+           MOVE ORDER-SHIPPING TO OHIST-SHIPPING
+           MOVE ORDER-ITEM-COUNT TO OHIST-ITEM-COUNT
+           MOVE ORDER-OVERFLOW-SW TO OHIST-OVERFLOW-SW
+           MOVE ZERO TO OP-HDTL-BLOCK OP-HDTL-LAST-BLOCK
+           MOVE 'N' TO OP-HDTL-DIRTY-SW
+           MOVE 'INIT ' TO OP-OIMG-FUNCTION
+           CALL 'ORDITMGT' USING OP-OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 OP-OIMG-ITEM-ID
+                                 OP-OIMG-ITEM-QTY
+                                 OP-OIMG-ITEM-PRICE
+                                 OP-OIMG-ITEM-DISCOUNT
+                                 OP-OIMG-LINE-NO
+                                 OP-OIMG-END-OF-ITEMS
+                                 OP-OIMG-RETURN-CODE
+           PERFORM 2120-COPY-NEXT-ITEM THRU 2120-EXIT
+               UNTIL OP-OIMG-NO-MORE-ITEMS OR OP-OIMG-RC-ERROR
+           MOVE 'CLOSE' TO OP-OIMG-FUNCTION
+           CALL 'ORDITMGT' USING OP-OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 OP-OIMG-ITEM-ID
+                                 OP-OIMG-ITEM-QTY
+                                 OP-OIMG-ITEM-PRICE
+                                 OP-OIMG-ITEM-DISCOUNT
+                                 OP-OIMG-LINE-NO
+                                 OP-OIMG-END-OF-ITEMS
+                                 OP-OIMG-RETURN-CODE
+           IF OP-OIMG-RC-ERROR
+               DISPLAY 'ORDPURGE - LINE ITEM DETAIL COULD NOT BE '
+                       'FULLY READ, ORDER NOT ARCHIVED FOR ORDER-ID '
+                       ORDER-ID
+               GO TO 2100-EXIT
+           END-IF
+           IF OP-HDTL-BLOCK-IS-DIRTY
+               PERFORM 2130-WRITE-HDTL-BLOCK THRU 2130-EXIT
+           END-IF
+           MOVE OP-HDTL-BLOCK TO OP-HDTL-LAST-BLOCK
+           WRITE ORDER-HISTORY-RECORD
+               INVALID KEY
+                   DISPLAY 'ORDPURGE - DUPLICATE ORDER-ID ON HISTORY '
+                           ORDER-ID
+                   GO TO 2100-EXIT
+           END-WRITE
+           DELETE ORDER-MASTER
+               INVALID KEY
+                   DISPLAY 'ORDPURGE - DELETE FAILED FOR ORDER-ID '
+                           ORDER-ID
+           END-DELETE
+           IF ORDER-HAS-OVERFLOW
+               PERFORM 2140-DELETE-OVERFLOW-DETAIL THRU 2140-EXIT
+           END-IF
+           ADD 1 TO OP-RECS-ARCHIVED.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2120-COPY-NEXT-ITEM - FETCH ONE LINE ITEM FROM ORDITMGT AND    *
+      *    FILE IT INTO THE HISTORY RECORD'S BASE TABLE (LINES 1-50)   *
+      *    OR AN ORDER-HISTORY-DETAIL OVERFLOW BLOCK (LINE 51 AND UP). *
+      ******************************************************************
+       2120-COPY-NEXT-ITEM.
+           MOVE 'NEXT ' TO OP-OIMG-FUNCTION
+           CALL 'ORDITMGT' USING OP-OIMG-FUNCTION
+                                 ORDER-RECORD
+                                 OP-OIMG-ITEM-ID
+                                 OP-OIMG-ITEM-QTY
+                                 OP-OIMG-ITEM-PRICE
+                                 OP-OIMG-ITEM-DISCOUNT
+                                 OP-OIMG-LINE-NO
+                                 OP-OIMG-END-OF-ITEMS
+                                 OP-OIMG-RETURN-CODE
+           IF NOT OP-OIMG-NO-MORE-ITEMS AND NOT OP-OIMG-RC-ERROR
+               IF OP-OIMG-LINE-NO NOT > 50
+                   MOVE OP-OIMG-ITEM-ID
+                       TO OHIST-ITEM-ID (OP-OIMG-LINE-NO)
+                   MOVE OP-OIMG-ITEM-QTY
+                       TO OHIST-ITEM-QTY (OP-OIMG-LINE-NO)
+                   MOVE OP-OIMG-ITEM-PRICE
+                       TO OHIST-ITEM-PRICE (OP-OIMG-LINE-NO)
+                   MOVE OP-OIMG-ITEM-DISCOUNT
+                       TO OHIST-ITEM-DISCOUNT (OP-OIMG-LINE-NO)
+               ELSE
+                   PERFORM 2125-COPY-TO-HDTL-BLOCK THRU 2125-EXIT
+               END-IF
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2125-COPY-TO-HDTL-BLOCK - FILE ONE OVERFLOW ITEM INTO THE      *
+      *    ORDER-HISTORY-DETAIL BLOCK IT BELONGS IN, WRITING THE PRIOR *
+      *    BLOCK OUT WHEN THE ITEM CROSSES INTO A NEW ONE. THE BLOCK/  *
+      *    OFFSET ARITHMETIC MATCHES ORDITMGT'S OWN SO BLOCK NUMBERS   *
+      *    LINE UP WITH THE SOURCE ORDER-DETAIL BLOCKS BEING ARCHIVED. *
+      ******************************************************************
+       2125-COPY-TO-HDTL-BLOCK.
+           SUBTRACT 51 FROM OP-OIMG-LINE-NO GIVING OP-HDTL-OFFSET
+           DIVIDE OP-HDTL-OFFSET BY 50 GIVING OP-HDTL-NEEDED-BLOCK
+               REMAINDER OP-HDTL-REMAINDER
+           ADD 2 TO OP-HDTL-NEEDED-BLOCK
+           ADD 1 TO OP-HDTL-REMAINDER GIVING OP-HDTL-POSITION
+           IF OP-HDTL-NEEDED-BLOCK NOT = OP-HDTL-BLOCK
+               IF OP-HDTL-BLOCK-IS-DIRTY
+                   PERFORM 2130-WRITE-HDTL-BLOCK THRU 2130-EXIT
+               END-IF
+               MOVE OP-HDTL-NEEDED-BLOCK TO OP-HDTL-BLOCK
+               MOVE ZERO TO OHDTL-ITEM-COUNT
+               MOVE ORDER-ID TO OHDTL-ORDER-ID
+               MOVE OP-HDTL-BLOCK TO OHDTL-SEQ-NO
+           END-IF
+           MOVE OP-OIMG-ITEM-ID TO OHDTL-ITEM-ID (OP-HDTL-POSITION)
+           MOVE OP-OIMG-ITEM-QTY TO OHDTL-ITEM-QTY (OP-HDTL-POSITION)
+           MOVE OP-OIMG-ITEM-PRICE
+               TO OHDTL-ITEM-PRICE (OP-HDTL-POSITION)
+           MOVE OP-OIMG-ITEM-DISCOUNT
+               TO OHDTL-ITEM-DISCOUNT (OP-HDTL-POSITION)
+           ADD 1 TO OHDTL-ITEM-COUNT
+           MOVE 'Y' TO OP-HDTL-DIRTY-SW.
+       2125-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2130-WRITE-HDTL-BLOCK - WRITE THE CURRENT ORDER-HISTORY-DETAIL *
+      *    BLOCK BUFFER OUT TO THE OVERFLOW HISTORY FILE.              *
+      ******************************************************************
+       2130-WRITE-HDTL-BLOCK.
+           WRITE ORDER-HISTORY-DETAIL-RECORD
+               INVALID KEY
+                   DISPLAY 'ORDPURGE - DUPLICATE OVERFLOW BLOCK ON '
+                           'ORDER-HISTORY-DETAIL FOR ORDER-ID '
+                           ORDER-ID
+           END-WRITE
+           MOVE 'N' TO OP-HDTL-DIRTY-SW.
+       2130-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2140-DELETE-OVERFLOW-DETAIL - NOW THAT THE ORDER'S OVERFLOW    *
+      *    LINES ARE SAFE IN ORDER-HISTORY-DETAIL, REMOVE THE SOURCE   *
+      *    BLOCKS FROM THE ACTIVE ORDER-DETAIL FILE SO THEY DO NOT     *
+      *    STAY BEHIND AS ORPHANED RECORDS. OPENED AND CLOSED HERE,    *
+      *    AFTER ORDITMGT HAS RELEASED ITS OWN CONNECTION TO THE SAME  *
+      *    FILE, SO THE TWO NEVER HOLD IT OPEN AT THE SAME TIME.       *
+      ******************************************************************
+       2140-DELETE-OVERFLOW-DETAIL.
+           OPEN I-O ORDER-DETAIL
+           IF OP-DTL-FS NOT = '00'
+               DISPLAY 'ORDPURGE - COULD NOT OPEN ORDER-DETAIL '
+                       'TO PURGE OVERFLOW FOR ORDER-ID ' ORDER-ID
+           ELSE
+               PERFORM 2141-DELETE-ONE-DTL-BLOCK THRU 2141-EXIT
+                   VARYING OP-DTL-DEL-SEQ FROM 2 BY 1
+                   UNTIL OP-DTL-DEL-SEQ > OP-HDTL-LAST-BLOCK
+               CLOSE ORDER-DETAIL
+           END-IF.
+       2140-EXIT.
+           EXIT.
+
+       2141-DELETE-ONE-DTL-BLOCK.
+           MOVE ORDER-ID TO ODTL-ORDER-ID
+           MOVE OP-DTL-DEL-SEQ TO ODTL-SEQ-NO
+           DELETE ORDER-DETAIL
+               INVALID KEY
+                   DISPLAY 'ORDPURGE - OVERFLOW DETAIL DELETE FAILED '
+                           'FOR ORDER-ID ' ORDER-ID ' BLOCK '
+                           OP-DTL-DEL-SEQ
+           END-DELETE.
+       2141-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-CHECK-DELIVERED-AGE - ARCHIVE A DELIVERED ORDER ONLY IF   *
+      *    IT IS OLDER THAN THE RETENTION PERIOD.                      *
+      ******************************************************************
+       2200-CHECK-DELIVERED-AGE.
+           MOVE ORDER-SHIP-DATE TO OP-SHIP-DATE-WORK
+           SUBTRACT OP-SHIP-YY FROM OP-RUN-YY GIVING OP-AGE-YY-PART
+           SUBTRACT OP-SHIP-MM FROM OP-RUN-MM GIVING OP-AGE-MM-PART
+           SUBTRACT OP-SHIP-DD FROM OP-RUN-DD GIVING OP-AGE-DD-PART
+           MULTIPLY OP-AGE-YY-PART BY 360 GIVING OP-AGE-YY-PART
+           MULTIPLY OP-AGE-MM-PART BY 30 GIVING OP-AGE-MM-PART
+           ADD OP-AGE-YY-PART OP-AGE-MM-PART OP-AGE-DD-PART
+               GIVING OP-AGE-DAYS
+           IF OP-AGE-DAYS > OP-RETENTION-DAYS
+               PERFORM 2100-ARCHIVE-ORDER THRU 2100-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-READ-ORDER                                                *
+      ******************************************************************
+       2900-READ-ORDER.
+           READ ORDER-MASTER NEXT INTO ORDER-RECORD
+               AT END
+                   MOVE 'Y' TO OP-ORDM-EOF-SW
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-WRITE-CHECKPOINT - RECORD PROGRESS SO A CANCELLED RUN CAN *
+      *    RESTART FROM THE LAST ORDER-ID PROCESSED.                   *
+      ******************************************************************
+       8000-WRITE-CHECKPOINT.
+           MOVE OP-RECS-READ TO CKPT-RECS-READ
+           MOVE OP-RECS-ARCHIVED TO CKPT-RECS-ARCHIVED
+           MOVE OP-RUN-DATE TO CKPT-RUN-DATE
+           REWRITE PURGE-CHECKPOINT-RECORD
+               INVALID KEY
+                   DISPLAY 'ORDPURGE - CHECKPOINT REWRITE FAILED'
+           END-REWRITE.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.           *
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE ORDER-MASTER ORDER-HISTORY ORDER-HISTORY-DETAIL
+                 PURGE-CHECKPOINT
+           DISPLAY 'ORDPURGE - ORDERS READ:     ' OP-RECS-READ
+           DISPLAY 'ORDPURGE - ORDERS ARCHIVED: ' OP-RECS-ARCHIVED.
+       9000-EXIT.
+           EXIT.
